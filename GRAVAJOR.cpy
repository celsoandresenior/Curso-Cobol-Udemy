@@ -0,0 +1,48 @@
+      *****************************************************************
+      * COPY GRAVAJOR
+      * Appends one entry to the shared transaction journal (see
+      * JORNAL.cpy) recording what just happened to ID-CONTATO: the
+      * operation code, a timestamp, and the record's before/after
+      * images. COPY this fragment right after moving:
+      *   WS-JOR-OPERACAO  (PIC X(10), e.g. 'INCLUSAO', 'ALTERACAO',
+      *                     'EXCLUSAO', 'REATIVACAO')
+      *   WS-JOR-ANTES      (PIC X(248), SPACES when there is no
+      *                     prior record, e.g. on INCLUSAO)
+      *   WS-JOR-DEPOIS     (PIC X(248), the record as it now stands)
+      * into place, with WS-DATA-SISTEMA and WS-HORA-SISTEMA already
+      * ACCEPTed for this operation. Callers also declare, ahead of
+      * time:
+      *   SELECT JOURNAL ASSIGN TO DYNAMIC WS-JOURNAL-PATH
+      *       ORGANIZATION IS LINE SEQUENTIAL FILE STATUS IS WS-FS-JOR.
+      *   FD JOURNAL.
+      *       COPY JORNAL.
+      *   77 WS-JOURNAL-PATH       PIC X(100).
+      *   77 WS-FS-JOR             PIC 99.
+      *       88 FS-JOR-OK         VALUE 0.
+      *   77 WS-JOR-OPERACAO       PIC X(10).
+      *   77 WS-JOR-ANTES          PIC X(248) VALUE SPACES.
+      *   77 WS-JOR-DEPOIS         PIC X(248) VALUE SPACES.
+      * and extend their P100-LOCALIZA-ARQUIVOS with a JOURNAL_PATH
+      * environment lookup the same way every CONTATOS program already
+      * does for CONTATOS_PATH.
+      *****************************************************************
+           MOVE SPACES             TO REG-JORNAL
+           MOVE WS-JOR-OPERACAO    TO JOR-OPERACAO
+           MOVE ID-CONTATO         TO JOR-ID-CONTATO
+           MOVE WS-DATA-SISTEMA    TO JOR-DATA
+           MOVE WS-HORA-SISTEMA    TO JOR-HORA
+           MOVE WS-JOR-ANTES       TO JOR-IMAGEM-ANTES
+           MOVE WS-JOR-DEPOIS      TO JOR-IMAGEM-DEPOIS
+
+           OPEN EXTEND JOURNAL
+           IF WS-FS-JOR EQUAL 35
+               OPEN OUTPUT JOURNAL
+           END-IF
+
+           IF FS-JOR-OK
+               WRITE REG-JORNAL
+               CLOSE JOURNAL
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O JORNAL DE TRANSACOES (FS='
+                       WS-FS-JOR ').'
+           END-IF
