@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COPY TELCSTAT
+      * 88-level condition for a one-character switch marking whether
+      * the last composition of WS-PREFIXO/WS-SUFIXO into a single
+      * phone value (see TELCOMP.cpy) fit its target PICTURE. Expected
+      * to be COPY'd right after a "77 WS-TEL-COMPOSTO-VALIDO PIC X."
+      * declaration.
+      *****************************************************************
+           88 TEL-COMPOSTO-VALIDO          VALUE 'S' FALSE 'N'.
