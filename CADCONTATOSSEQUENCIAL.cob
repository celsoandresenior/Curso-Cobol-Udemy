@@ -15,24 +15,229 @@
 
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'C:\Users\gotic\CONTATOS.TXT'
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS.
 
+               SELECT CONTATOSLOTE ASSIGN TO DYNAMIC
+               WS-CONTATOSLOTE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+
+               SELECT CEPTAB ASSIGN TO DYNAMIC
+               WS-CEPTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CEP.
+
+               SELECT DDDTAB ASSIGN TO DYNAMIC
+               WS-DDDTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DDD.
+
+               SELECT CHECKPOINT ASSIGN TO DYNAMIC
+               WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
+
+               SELECT NACIONTAB ASSIGN TO DYNAMIC
+               WS-NACIONTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-NAC.
+
+               SELECT PROFTAB ASSIGN TO DYNAMIC
+               WS-PROFTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PROF.
+
+               SELECT BACKUP ASSIGN TO DYNAMIC
+               WS-BACKUP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+               SELECT JOURNAL ASSIGN TO DYNAMIC
+               WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOR.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD CONTATOS.
           COPY FD_CONTATOS.
 
+       FD CEPTAB.
+       01 REG-CEPTAB.
+           03 CEPTAB-CEP-1              PIC X(04).
+           03 CEPTAB-CEP-2              PIC X(03).
+           03 CEPTAB-CIDADE             PIC X(15).
+           03 CEPTAB-UF                 PIC X(02).
+
+       FD DDDTAB.
+       01 REG-DDDTAB.
+           03 DDDTAB-DDD                PIC 9(02).
+
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+           03 CKP-LIDOS                 PIC 9(05).
+           03 CKP-GRAVADOS              PIC 9(05).
+           03 CKP-REJEITADOS            PIC 9(05).
+
+       FD NACIONTAB.
+       01 REG-NACIONTAB.
+           03 NACIONTAB-COD             PIC 9(02).
+           03 NACIONTAB-DESC            PIC X(20).
+
+       FD PROFTAB.
+       01 REG-PROFTAB.
+           03 PROFTAB-COD               PIC 9(02).
+           03 PROFTAB-DESC              PIC X(20).
+
+       FD BACKUP.
+       01 REG-BACKUP                PIC X(248).
+
+       FD JOURNAL.
+          COPY JORNAL.
+
+       FD CONTATOSLOTE.
+          COPY FD_CONTATOS REPLACING
+               ==REG-CONTATOS==      BY ==REG-LOTE==
+               ==ID-CONTATO==        BY ==LOTE-ID-CONTATO==
+               ==NM-CONTATO==        BY ==LOTE-NM-CONTATO==
+               ==DT-INCLUSAO==       BY ==LOTE-DT-INCLUSAO==
+               ==DT-ALTERACAO==      BY ==LOTE-DT-ALTERACAO==
+               ==IND-EXCLUIDO==      BY ==LOTE-IND-EXCLUIDO==
+               ==CONTATO-ATIVO==     BY ==LOTE-CONTATO-ATIVO==
+               ==CONTATO-EXCLUIDO==  BY ==LOTE-CONTATO-EXCLUIDO==
+               ==CADASTRO-PF==       BY ==LOTE-CADASTRO-PF==
+               ==WS-NOME==           BY ==LOTE-NOME==
+               ==WS-PRIMEIRO-NOME==  BY ==LOTE-PRIMEIRO-NOME==
+               ==WS-ULTIMO-NOME==    BY ==LOTE-ULTIMO-NOME==
+               ==WS-TELEFONE==       BY ==LOTE-TELEFONE==
+               ==WS-PAIS==           BY ==LOTE-PAIS==
+               ==WS-DDD==            BY ==LOTE-DDD==
+               ==WS-PREFIXO==        BY ==LOTE-PREFIXO==
+               ==WS-SUFIXO==         BY ==LOTE-SUFIXO==
+               ==WS-ENDERECO==       BY ==LOTE-ENDERECO==
+               ==WS-RUA==            BY ==LOTE-RUA==
+               ==WS-BAIRRO==         BY ==LOTE-BAIRRO==
+               ==WS-CIDADE==         BY ==LOTE-CIDADE==
+               ==WS-UF==             BY ==LOTE-UF==
+               ==WS-CEP-1==          BY ==LOTE-CEP-1==
+               ==WS-CEP-2==          BY ==LOTE-CEP-2==
+               ==WS-CEP==            BY ==LOTE-CEP==
+               ==WS-NACIONALIDADE==  BY ==LOTE-NACIONALIDADE==
+               ==WS-PROFISSAO==      BY ==LOTE-PROFISSAO==
+               ==WS-EMAIL==           BY ==LOTE-EMAIL==.
+
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO               PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-         03 WS-ID-CONTATO           PIC 9(02).
-         03 WS-NM-CONTATO           PIC X(20).
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\CONTATOS.TXT'.
+       77 WS-CONTATOSLOTE-PATH      PIC X(100)
+          VALUE 'C:\Users\gotic\CONTATOSLOTE.TXT'.
+       77 WS-CEPTAB-PATH            PIC X(100)
+          VALUE 'C:\Users\gotic\CEPTAB.TXT'.
+       77 WS-DDDTAB-PATH            PIC X(100)
+          VALUE 'C:\Users\gotic\DDDTAB.TXT'.
+       77 WS-CHECKPOINT-PATH        PIC X(100)
+          VALUE 'C:\Users\gotic\CONTATOSLOTE.CKP'.
+       77 WS-NACIONTAB-PATH         PIC X(100)
+          VALUE 'C:\Users\gotic\NACIONTAB.TXT'.
+       77 WS-PROFTAB-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\PROFTAB.TXT'.
+       77 WS-BACKUP-DIR             PIC X(80)
+          VALUE 'C:\Users\gotic\opencobolfiles\'.
+       77 WS-BACKUP-PATH            PIC X(100) VALUE SPACES.
+       77 WS-DATA-BACKUP            PIC 9(08) VALUE ZEROES.
+
+       77 WS-FS-BKP                 PIC 99.
+          88 FS-BKP-OK              VALUE 0.
+
+       77 WS-FS-CEP                 PIC 99.
+          88 FS-CEP-OK              VALUE 0.
+
+       77 WS-FS-DDD                 PIC 99.
+          88 FS-DDD-OK              VALUE 0.
+
+       77 WS-FS-NAC                 PIC 99.
+          88 FS-NAC-OK              VALUE 0.
+
+       77 WS-FS-PROF                PIC 99.
+          88 FS-PROF-OK             VALUE 0.
+
+       77 WS-CEP-ENCONTRADO         PIC X VALUE 'N'.
+          88 CEP-ENCONTRADO         VALUE 'S' FALSE 'N'.
+
+       77 WS-DDD-VALIDO             PIC X VALUE 'N'.
+          88 DDD-VALIDO             VALUE 'S' FALSE 'N'.
+
+       77 WS-NAC-COD                PIC 9(02) VALUE ZEROES.
+       77 WS-NAC-VALIDO             PIC X VALUE 'N'.
+          88 NAC-VALIDO             VALUE 'S' FALSE 'N'.
+
+       77 WS-PROF-COD               PIC 9(02) VALUE ZEROES.
+       77 WS-PROF-VALIDO            PIC X VALUE 'N'.
+          88 PROF-VALIDO            VALUE 'S' FALSE 'N'.
+
+       77 WS-EMAIL-VALIDO           PIC X VALUE 'N'.
+          88 EMAIL-VALIDO           VALUE 'S' FALSE 'N'.
+       77 WS-EMAIL-ARROBAS          PIC 9(02) VALUE ZEROES.
+       77 WS-EMAIL-PONTOS           PIC 9(02) VALUE ZEROES.
+       77 WS-EMAIL-POS              PIC 9(02) VALUE ZEROES.
+       77 WS-EMAIL-APOS             PIC 9(02) VALUE ZEROES.
+
+       77 WS-TEL-VALIDO             PIC X VALUE 'N'.
+          COPY TELSTATUS.
+
+       77 WS-NOME-COMPLETO          PIC X(41) VALUE SPACES.
+       77 WS-NOME-PONTEIRO          PIC 9(02) VALUE ZEROS.
+       77 WS-NOME-TOTAL             PIC 9(02) VALUE ZEROS.
+
+       77 WS-DATA-SISTEMA           PIC 9(08) VALUE ZEROES.
+       77 WS-HORA-SISTEMA           PIC 9(08) VALUE ZEROES.
+       77 WS-ID-PROCURADO           PIC 9(05) VALUE ZEROES.
+
+       77 WS-DUPLICADO              PIC X VALUE 'N'.
+          88 ID-DUPLICADO           VALUE 'S'.
+
+       77 WS-MODO                   PIC X(01) VALUE SPACES.
+          88 MODO-LOTE              VALUE 'L'.
+
+       77 WS-FS-LOTE                PIC 99.
+          88 FS-LOTE-OK             VALUE 0.
+
+       77 WS-FS-CKP                 PIC 99.
+          88 FS-CKP-OK              VALUE 0.
+
+       77 WS-LOTE-LIDOS             PIC 9(05) VALUE ZEROES.
+       77 WS-LOTE-GRAVADOS          PIC 9(05) VALUE ZEROES.
+       77 WS-LOTE-REJEITADOS        PIC 9(05) VALUE ZEROES.
+       77 WS-CKP-LIDOS-ANTERIOR     PIC 9(05) VALUE ZEROES.
+       77 WS-CKP-GRAVADOS-ANTERIOR  PIC 9(05) VALUE ZEROES.
+       77 WS-CKP-REJEITADOS-ANTERIOR PIC 9(05) VALUE ZEROES.
+       77 WS-CKP-CONTADOR           PIC 9(05) VALUE ZEROES.
+
+      * CAMPOS DO DIGITO VERIFICADOR DO ID-CONTATO (VEJA CKDIGITO.cpy).
+       77 WS-ID-VALIDO              PIC X VALUE 'N'.
+          COPY CKDSTAT.
+       01 WS-ID-BASE-GRUPO.
+           03 WS-ID-BASE             PIC 9(04) VALUE ZEROES.
+       01 WS-ID-BASE-DIGITOS REDEFINES WS-ID-BASE-GRUPO.
+           03 WS-ID-DIGITO           OCCURS 4 TIMES PIC 9(01).
+       77 WS-ID-DIG                 PIC 9(01) VALUE ZEROES.
+       77 WS-ID-VERIFICAR           PIC 9(05) VALUE ZEROES.
+       77 WS-ID-SOMA                PIC 9(03) VALUE ZEROES.
+       77 WS-ID-QUOCIENTE           PIC 9(03) VALUE ZEROES.
+       77 WS-ID-RESTO               PIC 9(02) VALUE ZEROES.
+       77 WS-ID-DIGITO-CALC         PIC 9(01) VALUE ZEROES.
 
        77 WS-EOF                    PIC X.
           88 EOF-OK                 VALUE 'S' FALSE 'N'.
@@ -41,22 +246,200 @@
           88 EXIT-OK                VALUE 'F' FALSE 'N'.
 
        77 WS-FS                     PIC 99.
-          88 FS-OK                  VALUE 0.
+          COPY FSTATUS.
+
+       77 WS-JOURNAL-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'.
+       77 WS-FS-JOR                 PIC 99.
+          88 FS-JOR-OK              VALUE 0.
+       77 WS-JOR-OPERACAO           PIC X(10).
+       77 WS-JOR-ANTES              PIC X(248) VALUE SPACES.
+       77 WS-JOR-DEPOIS             PIC X(248) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "*** CADASTRO DE CONTATOS ***".
-           SET EXIT-OK TO FALSE
-           PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P105-BACKUP-CONTATOS THRU P105-FIM
+           DISPLAY 'MODO: (I)NTERATIVO OU (L)OTE? '
+           ACCEPT WS-MODO
+
+           IF MODO-LOTE
+               PERFORM P400-CARGA-LOTE THRU P400-FIM
+           ELSE
+               SET EXIT-OK TO FALSE
+               PERFORM P300-CADASTRA THRU P300-FIM UNTIL EXIT-OK
+           END-IF
+
            PERFORM P900-FIM.
 
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_SEQ_PATH'   UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\CONTATOS.TXT' TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'CONTATOSLOTE_PATH'   UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOSLOTE-PATH FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOSLOTE-PATH = SPACES
+               MOVE 'C:\Users\gotic\CONTATOSLOTE.TXT'
+                   TO WS-CONTATOSLOTE-PATH
+           END-IF
+
+           DISPLAY 'CEPTAB_PATH'         UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CEPTAB-PATH       FROM ENVIRONMENT-VALUE
+           IF WS-CEPTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\CEPTAB.TXT' TO WS-CEPTAB-PATH
+           END-IF
+
+           DISPLAY 'DDDTAB_PATH'         UPON ENVIRONMENT-NAME
+           ACCEPT   WS-DDDTAB-PATH       FROM ENVIRONMENT-VALUE
+           IF WS-DDDTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\DDDTAB.TXT' TO WS-DDDTAB-PATH
+           END-IF
+
+           DISPLAY 'CHECKPOINT_PATH'     UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CHECKPOINT-PATH   FROM ENVIRONMENT-VALUE
+           IF WS-CHECKPOINT-PATH = SPACES
+               MOVE 'C:\Users\gotic\CONTATOSLOTE.CKP'
+                   TO WS-CHECKPOINT-PATH
+           END-IF
+
+           DISPLAY 'NACIONTAB_PATH'      UPON ENVIRONMENT-NAME
+           ACCEPT   WS-NACIONTAB-PATH    FROM ENVIRONMENT-VALUE
+           IF WS-NACIONTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\NACIONTAB.TXT' TO WS-NACIONTAB-PATH
+           END-IF
+
+           DISPLAY 'PROFTAB_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-PROFTAB-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-PROFTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\PROFTAB.TXT' TO WS-PROFTAB-PATH
+           END-IF
+
+           DISPLAY 'BACKUP_DIR'          UPON ENVIRONMENT-NAME
+           ACCEPT   WS-BACKUP-DIR        FROM ENVIRONMENT-VALUE
+           IF WS-BACKUP-DIR = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\' TO WS-BACKUP-DIR
+           END-IF
+
+           DISPLAY 'JOURNAL_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-JOURNAL-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'
+                   TO WS-JOURNAL-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P105-BACKUP-CONTATOS.
+           ACCEPT WS-DATA-BACKUP FROM DATE YYYYMMDD
+           STRING WS-BACKUP-DIR        DELIMITED BY SPACE
+                  'CONTATOS_'          DELIMITED BY SIZE
+                  WS-DATA-BACKUP       DELIMITED BY SIZE
+                  '.BAK'               DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+           END-STRING
+
+           SET FS-OK TO TRUE
+           OPEN INPUT CONTATOS
+
+           IF FS-OK
+               SET FS-BKP-OK TO TRUE
+               OPEN OUTPUT BACKUP
+
+               IF FS-BKP-OK
+                   SET EOF-OK TO FALSE
+                   PERFORM P106-COPIAR-REGISTRO-BKP THRU P106-FIM
+                       UNTIL EOF-OK
+                   CLOSE BACKUP
+               ELSE
+                   DISPLAY 'NAO FOI POSSIVEL CRIAR O ARQUIVO DE '
+                       'BACKUP. PROSSEGUINDO SEM BACKUP.'
+               END-IF
+
+               CLOSE CONTATOS
+           ELSE
+               DISPLAY 'ARQUIVO DE CONTATOS AINDA NAO EXISTE. '
+                   'PROSSEGUINDO SEM BACKUP.'
+           END-IF
+           .
+       P105-FIM.
+
+       P106-COPIAR-REGISTRO-BKP.
+           READ CONTATOS
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   WRITE REG-BACKUP FROM REG-CONTATOS
+           END-READ
+           .
+       P106-FIM.
+
        P300-CADASTRA.
            SET EOF-OK TO FALSE
            SET FS-OK  TO TRUE
            DISPLAY 'PARA CADASTRAR UM CONTATO INFORME: '
-           DISPLAY 'INFORME UM NUMERO PARA ID: '
-           ACCEPT WS-ID-CONTATO
-           DISPLAY 'INFORME O NOME DO CONTATO: '
-           ACCEPT WS-NM-CONTATO
+           PERFORM P250-CAPTURA-ID THRU P250-FIM
+               UNTIL NOT ID-DUPLICADO
+
+           DISPLAY 'INFORME O NOME COMPLETO: '
+           MOVE SPACES TO WS-NOME-COMPLETO WS-PRIMEIRO-NOME
+                           WS-ULTIMO-NOME
+           ACCEPT WS-NOME-COMPLETO
+           MOVE 1 TO WS-NOME-PONTEIRO
+           UNSTRING WS-NOME-COMPLETO DELIMITED BY SPACE
+               INTO WS-PRIMEIRO-NOME
+                    WS-ULTIMO-NOME
+               WITH POINTER WS-NOME-PONTEIRO
+               TALLYING IN WS-NOME-TOTAL
+           END-UNSTRING
+           STRING FUNCTION TRIM(WS-PRIMEIRO-NOME) DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ULTIMO-NOME)   DELIMITED BY SIZE
+                  INTO NM-CONTATO
+           END-STRING
+
+           MOVE 55 TO WS-PAIS
+           SET DDD-VALIDO TO FALSE
+           PERFORM P255-CAPTURA-DDD THRU P255-FIM
+               UNTIL DDD-VALIDO
+
+           SET TELEFONE-VALIDO TO FALSE
+           PERFORM P257-CAPTURA-TELEFONE THRU P257-FIM
+               UNTIL TELEFONE-VALIDO
+
+           DISPLAY 'INFORME A RUA: '
+           ACCEPT WS-RUA
+           DISPLAY 'INFORME O BAIRRO: '
+           ACCEPT WS-BAIRRO
+           DISPLAY 'INFORME O CEP: '
+           ACCEPT WS-CEP
+           PERFORM P265-CONSULTA-CEP THRU P265-FIM
+           IF NOT CEP-ENCONTRADO
+               DISPLAY 'INFORME A CIDADE: '
+               ACCEPT WS-CIDADE
+               DISPLAY 'INFORME A UF: '
+               ACCEPT WS-UF
+           END-IF
+
+           SET NAC-VALIDO TO FALSE
+           PERFORM P266-CAPTURA-NACIONALIDADE THRU P266-FIM
+               UNTIL NAC-VALIDO
+
+           SET PROF-VALIDO TO FALSE
+           PERFORM P268-CAPTURA-PROFISSAO THRU P268-FIM
+               UNTIL PROF-VALIDO
+
+           SET EMAIL-VALIDO TO FALSE
+           PERFORM P270-CAPTURA-EMAIL THRU P270-FIM
+               UNTIL EMAIL-VALIDO
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA   TO DT-INCLUSAO
+           MOVE WS-DATA-SISTEMA   TO DT-ALTERACAO
+           MOVE 'N'               TO IND-EXCLUIDO
 
            OPEN EXTEND CONTATOS
 
@@ -66,13 +449,17 @@
 
 
            IF FS-OK THEN
-               MOVE WS-ID-CONTATO TO ID-CONTATO
-               MOVE WS-NM-CONTATO TO NM-CONTATO
                WRITE REG-CONTATOS
                DISPLAY 'CONTATO GRAVADO!!'
 
+               ACCEPT WS-HORA-SISTEMA FROM TIME
+               MOVE 'INCLUSAO'      TO WS-JOR-OPERACAO
+               MOVE SPACES          TO WS-JOR-ANTES
+               MOVE REG-CONTATOS    TO WS-JOR-DEPOIS
+               COPY GRAVAJOR.
+
            ELSE
-               DISPLAY 'ERRO AO ABRIR ARQUIVO' WS-FS
+               COPY FSDIAG.
 
            END-IF
            CLOSE CONTATOS
@@ -81,7 +468,398 @@
            ACCEPT WS-EXIT
            .
        P300-FIM.
+
+       P250-CAPTURA-ID.
+           DISPLAY 'INFORME UM NUMERO DE 4 DIGITOS PARA O ID (O '
+                   'DIGITO VERIFICADOR E CALCULADO AUTOMATICAMENTE): '
+           ACCEPT WS-ID-BASE
+           COPY CKDIGITO.
+           COMPUTE ID-CONTATO = WS-ID-BASE * 10 + WS-ID-DIGITO-CALC
+           DISPLAY 'ID ATRIBUIDO: ' ID-CONTATO
+           PERFORM P260-VERIFICA-DUPLICIDADE
+           IF ID-DUPLICADO
+               DISPLAY 'JA EXISTE UM CONTATO COM ESSE ID. TENTE OUTRO.'
+           END-IF
+           .
+       P250-FIM.
+
+       P260-VERIFICA-DUPLICIDADE.
+           MOVE 'N'        TO WS-DUPLICADO
+           MOVE ID-CONTATO TO WS-ID-PROCURADO
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT CONTATOS
+           IF FS-OK THEN
+               PERFORM UNTIL EOF-OK OR ID-DUPLICADO
+                   READ CONTATOS
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF ID-CONTATO EQUAL WS-ID-PROCURADO
+                               MOVE 'S' TO WS-DUPLICADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTATOS
+           END-IF
+
+           MOVE WS-ID-PROCURADO TO ID-CONTATO
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           .
+
+       P255-CAPTURA-DDD.
+           DISPLAY 'INFORME O DDD: '
+           ACCEPT WS-DDD
+           PERFORM P256-VALIDA-DDD THRU P256-FIM
+           IF NOT DDD-VALIDO
+               DISPLAY 'DDD INVALIDO. INFORME UM DDD CADASTRADO.'
+           END-IF
+           .
+       P255-FIM.
+
+       P256-VALIDA-DDD.
+           SET DDD-VALIDO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT DDDTAB
+           IF FS-DDD-OK
+               PERFORM UNTIL EOF-OK OR DDD-VALIDO
+                   READ DDDTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF DDDTAB-DDD EQUAL WS-DDD
+                               SET DDD-VALIDO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DDDTAB
+           ELSE
+               DISPLAY 'TABELA DE DDD INDISPONIVEL. DDD NAO VALIDADO.'
+               SET DDD-VALIDO TO TRUE
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P256-FIM.
+
+       P257-CAPTURA-TELEFONE.
+           DISPLAY 'INFORME O PREFIXO DO TELEFONE: '
+           ACCEPT WS-PREFIXO
+           DISPLAY 'INFORME O SUFIXO DO TELEFONE: '
+           ACCEPT WS-SUFIXO
+           COPY TELCHECK.
+           IF NOT TELEFONE-VALIDO
+               DISPLAY 'TELEFONE INVALIDO. PREFIXO/SUFIXO DEVEM SER '
+                       'NUMERICOS.'
+           END-IF
+           .
+       P257-FIM.
+
+       P265-CONSULTA-CEP.
+           SET CEP-ENCONTRADO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT CEPTAB
+           IF FS-CEP-OK
+               PERFORM UNTIL EOF-OK OR CEP-ENCONTRADO
+                   READ CEPTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF CEPTAB-CEP-1 EQUAL WS-CEP-1
+                               MOVE CEPTAB-CIDADE TO WS-CIDADE
+                               MOVE CEPTAB-UF     TO WS-UF
+                               SET CEP-ENCONTRADO TO TRUE
+                               DISPLAY 'CIDADE/UF PREENCHIDOS: '
+                                       WS-CIDADE '/' WS-UF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CEPTAB
+           END-IF
+
+           IF NOT CEP-ENCONTRADO
+               DISPLAY 'CEP NAO ENCONTRADO NA TABELA. '
+                       'INFORME CIDADE/UF PARA REVISAO MANUAL.'
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P265-FIM.
+
+       P266-CAPTURA-NACIONALIDADE.
+           DISPLAY 'INFORME O CODIGO DA NACIONALIDADE: '
+           ACCEPT WS-NAC-COD
+           PERFORM P267-VALIDA-NACIONALIDADE THRU P267-FIM
+           IF NOT NAC-VALIDO
+               DISPLAY 'CODIGO DE NACIONALIDADE INVALIDO.'
+           END-IF
+           .
+       P266-FIM.
+
+       P267-VALIDA-NACIONALIDADE.
+           SET NAC-VALIDO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT NACIONTAB
+           IF FS-NAC-OK
+               PERFORM UNTIL EOF-OK OR NAC-VALIDO
+                   READ NACIONTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF NACIONTAB-COD EQUAL WS-NAC-COD
+                               MOVE NACIONTAB-DESC TO WS-NACIONALIDADE
+                               SET NAC-VALIDO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE NACIONTAB
+           ELSE
+               DISPLAY 'TABELA DE NACIONALIDADE INDISPONIVEL. '
+                       'NACIONALIDADE NAO VALIDADA.'
+               MOVE SPACES TO WS-NACIONALIDADE
+               SET NAC-VALIDO TO TRUE
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P267-FIM.
+
+       P268-CAPTURA-PROFISSAO.
+           DISPLAY 'INFORME O CODIGO DA PROFISSAO: '
+           ACCEPT WS-PROF-COD
+           PERFORM P269-VALIDA-PROFISSAO THRU P269-FIM
+           IF NOT PROF-VALIDO
+               DISPLAY 'CODIGO DE PROFISSAO INVALIDO.'
+           END-IF
+           .
+       P268-FIM.
+
+       P269-VALIDA-PROFISSAO.
+           SET PROF-VALIDO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT PROFTAB
+           IF FS-PROF-OK
+               PERFORM UNTIL EOF-OK OR PROF-VALIDO
+                   READ PROFTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF PROFTAB-COD EQUAL WS-PROF-COD
+                               MOVE PROFTAB-DESC TO WS-PROFISSAO
+                               SET PROF-VALIDO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROFTAB
+           ELSE
+               DISPLAY 'TABELA DE PROFISSAO INDISPONIVEL. '
+                       'PROFISSAO NAO VALIDADA.'
+               MOVE SPACES TO WS-PROFISSAO
+               SET PROF-VALIDO TO TRUE
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P269-FIM.
+
+       P270-CAPTURA-EMAIL.
+           DISPLAY 'INFORME O E-MAIL: '
+           ACCEPT WS-EMAIL
+           PERFORM P271-VALIDA-EMAIL THRU P271-FIM
+           IF NOT EMAIL-VALIDO
+               DISPLAY 'E-MAIL INVALIDO. INFORME NO FORMATO '
+                       'USUARIO@DOMINIO.'
+           END-IF
+           .
+       P270-FIM.
+
+       P271-VALIDA-EMAIL.
+           SET EMAIL-VALIDO TO FALSE
+           MOVE ZEROES TO WS-EMAIL-ARROBAS WS-EMAIL-PONTOS
+                           WS-EMAIL-POS WS-EMAIL-APOS
+
+           INSPECT WS-EMAIL TALLYING WS-EMAIL-ARROBAS FOR ALL '@'
+           INSPECT WS-EMAIL TALLYING WS-EMAIL-POS
+               FOR CHARACTERS BEFORE INITIAL '@'
+
+           IF WS-EMAIL-ARROBAS = 1 AND WS-EMAIL-POS > 0
+               COMPUTE WS-EMAIL-APOS = WS-EMAIL-POS + 2
+               IF WS-EMAIL-APOS NOT > 40
+                       AND WS-EMAIL(WS-EMAIL-APOS:1) NOT = SPACE
+                   INSPECT WS-EMAIL(WS-EMAIL-APOS:) TALLYING
+                       WS-EMAIL-PONTOS FOR ALL '.'
+                   IF WS-EMAIL-PONTOS > 0
+                       SET EMAIL-VALIDO TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+       P271-FIM.
+
+       P400-CARGA-LOTE.
+           SET EOF-OK TO FALSE
+
+           PERFORM P420-LER-CHECKPOINT THRU P420-FIM
+           MOVE WS-CKP-LIDOS-ANTERIOR      TO WS-LOTE-LIDOS
+           MOVE WS-CKP-GRAVADOS-ANTERIOR   TO WS-LOTE-GRAVADOS
+           MOVE WS-CKP-REJEITADOS-ANTERIOR TO WS-LOTE-REJEITADOS
+
+           OPEN INPUT CONTATOSLOTE
+           IF FS-LOTE-OK
+               IF WS-CKP-LIDOS-ANTERIOR > 0
+                   DISPLAY 'CHECKPOINT ENCONTRADO. RETOMANDO APOS O '
+                           'REGISTRO ' WS-CKP-LIDOS-ANTERIOR '.'
+                   MOVE 0 TO WS-CKP-CONTADOR
+                   PERFORM P430-PULAR-LIDOS THRU P430-FIM
+                       UNTIL EOF-OK
+                           OR WS-CKP-CONTADOR = WS-CKP-LIDOS-ANTERIOR
+               END-IF
+
+               IF NOT EOF-OK
+                   PERFORM P410-CARGA-UM-REGISTRO THRU P410-FIM
+                       UNTIL EOF-OK
+               END-IF
+
+               CLOSE CONTATOSLOTE
+               PERFORM P450-LIMPAR-CHECKPOINT THRU P450-FIM
+           ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE CARGA EM LOTE.'
+           END-IF
+
+           DISPLAY 'REGISTROS LIDOS......: ' WS-LOTE-LIDOS
+           DISPLAY 'REGISTROS GRAVADOS...: ' WS-LOTE-GRAVADOS
+           DISPLAY 'REGISTROS REJEITADOS.: ' WS-LOTE-REJEITADOS
+           .
+       P400-FIM.
+
+       P410-CARGA-UM-REGISTRO.
+           READ CONTATOSLOTE
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LOTE-LIDOS
+                   PERFORM P415-VALIDA-DIGITO-LOTE THRU P415-FIM
+                   IF NOT ID-VALIDO
+                       DISPLAY 'ID ' LOTE-ID-CONTATO
+                               ' COM DIGITO VERIFICADOR INVALIDO. '
+                               'REGISTRO REJEITADO.'
+                       ADD 1 TO WS-LOTE-REJEITADOS
+                   ELSE
+                       MOVE LOTE-ID-CONTATO TO ID-CONTATO
+                       PERFORM P260-VERIFICA-DUPLICIDADE
+                       IF ID-DUPLICADO
+                           DISPLAY 'ID ' LOTE-ID-CONTATO
+                                   ' JA EXISTE. REGISTRO REJEITADO.'
+                           ADD 1 TO WS-LOTE-REJEITADOS
+                       ELSE
+                           MOVE LOTE-ID-CONTATO   TO ID-CONTATO
+                           MOVE LOTE-NM-CONTATO   TO NM-CONTATO
+                           MOVE LOTE-CADASTRO-PF  TO CADASTRO-PF
+                           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                           MOVE WS-DATA-SISTEMA   TO DT-INCLUSAO
+                           MOVE WS-DATA-SISTEMA   TO DT-ALTERACAO
+                           MOVE 'N'               TO IND-EXCLUIDO
+
+                           OPEN EXTEND CONTATOS
+                           IF WS-FS EQUAL 35
+                               OPEN OUTPUT CONTATOS
+                           END-IF
+
+                           IF FS-OK
+                               WRITE REG-CONTATOS
+                               ADD 1 TO WS-LOTE-GRAVADOS
+
+                               ACCEPT WS-HORA-SISTEMA FROM TIME
+                               MOVE 'INCLUSAO'      TO WS-JOR-OPERACAO
+                               MOVE SPACES          TO WS-JOR-ANTES
+                               MOVE REG-CONTATOS    TO WS-JOR-DEPOIS
+                               COPY GRAVAJOR.
+                           ELSE
+                               COPY FSDIAG.
+
+                               ADD 1 TO WS-LOTE-REJEITADOS
+                           END-IF
+                           CLOSE CONTATOS
+                       END-IF
+                   END-IF
+                   PERFORM P440-GRAVAR-CHECKPOINT THRU P440-FIM
+           END-READ
+           .
+       P410-FIM.
+
+       P415-VALIDA-DIGITO-LOTE.
+           MOVE LOTE-ID-CONTATO           TO WS-ID-VERIFICAR
+           MOVE WS-ID-VERIFICAR(1:4)      TO WS-ID-BASE
+           MOVE WS-ID-VERIFICAR(5:1)      TO WS-ID-DIG
+           COPY CKDIGITO.
+           IF WS-ID-DIGITO-CALC = WS-ID-DIG
+               SET ID-VALIDO TO TRUE
+           ELSE
+               SET ID-VALIDO TO FALSE
+           END-IF
+           .
+       P415-FIM.
+
+       P420-LER-CHECKPOINT.
+           MOVE 0 TO WS-CKP-LIDOS-ANTERIOR
+           MOVE 0 TO WS-CKP-GRAVADOS-ANTERIOR
+           MOVE 0 TO WS-CKP-REJEITADOS-ANTERIOR
+           OPEN INPUT CHECKPOINT
+           IF FS-CKP-OK
+               READ CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-LIDOS      TO WS-CKP-LIDOS-ANTERIOR
+                       MOVE CKP-GRAVADOS   TO WS-CKP-GRAVADOS-ANTERIOR
+                       MOVE CKP-REJEITADOS
+                           TO WS-CKP-REJEITADOS-ANTERIOR
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF
+           .
+       P420-FIM.
+
+       P430-PULAR-LIDOS.
+           READ CONTATOSLOTE
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CKP-CONTADOR
+           END-READ
+           .
+       P430-FIM.
+
+       P440-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           IF FS-CKP-OK
+               MOVE WS-LOTE-LIDOS      TO CKP-LIDOS
+               MOVE WS-LOTE-GRAVADOS   TO CKP-GRAVADOS
+               MOVE WS-LOTE-REJEITADOS TO CKP-REJEITADOS
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT
+           END-IF
+           .
+       P440-FIM.
+
+       P450-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           IF FS-CKP-OK
+               MOVE 0 TO CKP-LIDOS
+               MOVE 0 TO CKP-GRAVADOS
+               MOVE 0 TO CKP-REJEITADOS
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT
+           END-IF
+           .
+       P450-FIM.
+
        P900-FIM.
-            STOP RUN.
+            GOBACK.
 
        END PROGRAM CADCONTATOSSEQUENCIAL.
