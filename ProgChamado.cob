@@ -18,25 +18,25 @@
       *-----------------------------------------------------------------
       * Area dedicada a execução das procedures do programa.
       * basicamente area de processamento.
-       procedure                                              division .
+       procedure division using parameters.
        main-procedure.
        display "******************PROGRAMA CHAMADO********************".
            display "PROCEDURE PRINCIPAL...............................".
            perform 0001-inicio.
            perform 0002-processamento.
            perform 0002-final.
- 
+
        0001-inicio.
            display "******************INICIO DO PROCESSAMENTO*********".
 
        0002-processamento.
            display "PROCESSAMENTO.....................................".
-           
+           add ws-num-1 ws-num-2 giving ws-return.
+
 
-           
-       0002-final.   
+       0002-final.
            display "FINAL DO PROCESSAMENTO............................".
-           stop run.
+           goback.
 
       *----------------------------------------------------------------- 
        end program ProgChamado.
\ No newline at end of file
