@@ -10,44 +10,72 @@
        ENVIRONMENT                                             DIVISION.
        INPUT-OUTPUT                                             SECTION.
        FILE-CONTROL.
-       SELECT STUDENT ASSIGN 
-           TO 'C:\Users\gotic\opencobolfiles.\ARQ.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT STUDENT ASSIGN TO DYNAMIC
+           WS-STUDENT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS.
        DATA                                                    DIVISION.
        FILE                                                     SECTION.
-      * FD -> FILE DESCRIPTION. 
+      * FD -> FILE DESCRIPTION.
        FD STUDENT.
        01 STUDENT-FILE.
            03 CD-STUDENT   PIC 9(05).
            03 NM-STUDENT   PIC A(20).
-       
+           03 NT-STUDENT-1 PIC 9(03)V99.
+           03 NT-STUDENT-2 PIC 9(03)V99.
+           03 NT-STUDENT-3 PIC 9(03)V99.
+
        WORKING-STORAGE                                          SECTION.
+       77 WS-STUDENT-PATH  PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles.\ARQ.txt'.
        77 WS-EOF           PIC A     VALUE SPACE.
-       01 WS-DADOS         PIC X(25) VALUE SPACES.
+       77 WS-FS            PIC 99.
+          COPY FSTATUS.
+       77 WS-MEDIA         PIC 9(03)V99 VALUE ZEROS.
+       01 WS-DADOS         PIC X(40) VALUE SPACES.
        01 FILLER REDEFINES WS-DADOS.
-          03 WS-CD-STUDENT PIC 9(05).
-          03 WS-NM-STUDENT PIC A(20).
+          03 WS-CD-STUDENT    PIC 9(05).
+          03 WS-NM-STUDENT    PIC A(20).
+          03 WS-NT-STUDENT-1  PIC 9(03)V99.
+          03 WS-NT-STUDENT-2  PIC 9(03)V99.
+          03 WS-NT-STUDENT-3  PIC 9(03)V99.
        
       ******************************************************************
        PROCEDURE                                               DIVISION.
            MAIN-PROCEDURE.
             DISPLAY "Hello world".
-       
+
        0001-OPEN.
+           DISPLAY 'STUDENT_PATH' UPON ENVIRONMENT-NAME.
+           ACCEPT   WS-STUDENT-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-STUDENT-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles.\ARQ.txt'
+                   TO WS-STUDENT-PATH
+           END-IF.
            OPEN INPUT STUDENT.
-           
+           IF NOT FS-OK
+               COPY FSDIAG.
+               GO TO 9999-STOP-PROGRAM
+           END-IF.
+
        0002-READ.
            PERFORM UNTIL WS-EOF ='F'
                READ STUDENT INTO WS-DADOS
                   AT END MOVE 'F' TO WS-EOF
                      NOT AT END
+                         PERFORM 0003-CALCULA-MEDIA
                          DISPLAY WS-CD-STUDENT " - " WS-NM-STUDENT
+                                 " - MEDIA: " WS-MEDIA
                END-READ
            END-PERFORM.
            CLOSE STUDENT.
-            
-            
-       9999-STOP-PROGRAM.     
+
+       9999-STOP-PROGRAM.
             STOP RUN.
+
+       0003-CALCULA-MEDIA.
+           COMPUTE WS-MEDIA =
+               (WS-NT-STUDENT-1 + WS-NT-STUDENT-2 + WS-NT-STUDENT-3) / 3
+           END-COMPUTE.
        END PROGRAM LERARQUIVO.
 
