@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose: PERCORRE O ARQUIVO MESTRE CONTATOS.DAT E GERA UM
+      *          RELATORIO COM A QUANTIDADE DE CONTATOS ATIVOS POR UF
+      *          E POR DDD.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTATCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT RELESTAT ASSIGN TO DYNAMIC
+               WS-RELESTAT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTATOS.
+
+       FD RELESTAT.
+       01 REG-RELESTAT               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-RELESTAT-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\RELESTAT.TXT'.
+
+       77 WS-FS-REL                 PIC 99.
+          88 FS-REL-OK              VALUE 0.
+
+       77 WS-LIDOS                  PIC 9(05) VALUE ZEROES.
+       77 WS-ATIVOS                 PIC 9(05) VALUE ZEROES.
+       77 WS-EXCLUIDOS              PIC 9(05) VALUE ZEROES.
+
+      * TABELA DE ACUMULO POR UF. MONTADA EM MEMORIA POR BUSCA/INSERCAO
+      * SEQUENCIAL: CADA UF ENCONTRADO PELA PRIMEIRA VEZ GANHA UMA NOVA
+      * ENTRADA, AS SEGUINTES APENAS INCREMENTAM O CONTADOR EXISTENTE.
+       77 WS-UF-QTD                 PIC 9(02) VALUE ZEROES.
+       01 WS-TAB-UF.
+           03 WS-UF-ENTRY OCCURS 30 TIMES INDEXED BY WS-UF-IDX.
+               05 WS-UF-COD         PIC X(02) VALUE SPACES.
+               05 WS-UF-CONT        PIC 9(05) VALUE ZEROES.
+
+      * TABELA DE ACUMULO POR DDD, NO MESMO MOLDE DA TABELA DE UF.
+       77 WS-DDD-QTD                PIC 9(02) VALUE ZEROES.
+       01 WS-TAB-DDD.
+           03 WS-DDD-ENTRY OCCURS 99 TIMES INDEXED BY WS-DDD-IDX.
+               05 WS-DDD-COD        PIC 9(02) VALUE ZEROES.
+               05 WS-DDD-CONT       PIC 9(05) VALUE ZEROES.
+
+       77 WS-ACHADO                 PIC X VALUE 'N'.
+          88 ACHADO-OK              VALUE 'S' FALSE 'N'.
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-FS                     PIC 99.
+          COPY FSTATUS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** ESTATISTICA DE CONTATOS POR UF E POR DDD ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P200-PROCESSAR THRU P200-FIM
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'RELESTAT_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-RELESTAT-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-RELESTAT-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\RELESTAT.TXT'
+                   TO WS-RELESTAT-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P200-PROCESSAR.
+           SET EOF-OK TO FALSE
+           SET FS-OK  TO TRUE
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               PERFORM P210-LER-UM-REGISTRO THRU P210-FIM
+                   UNTIL EOF-OK
+               CLOSE CONTATOS
+               PERFORM P500-GERAR-RELATORIO THRU P500-FIM
+           ELSE
+               COPY FSDIAG.
+           END-IF
+           .
+       P200-FIM.
+
+       P210-LER-UM-REGISTRO.
+           READ CONTATOS
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   IF CONTATO-EXCLUIDO
+                       ADD 1 TO WS-EXCLUIDOS
+                   ELSE
+                       ADD 1 TO WS-ATIVOS
+                       PERFORM P220-ACUMULA-UF  THRU P220-FIM
+                       PERFORM P230-ACUMULA-DDD THRU P230-FIM
+                   END-IF
+           END-READ
+           .
+       P210-FIM.
+
+       P220-ACUMULA-UF.
+           SET ACHADO-OK TO FALSE
+           SET WS-UF-IDX TO 1
+           PERFORM P221-PROCURA-UF THRU P221-FIM
+               UNTIL WS-UF-IDX > WS-UF-QTD OR ACHADO-OK
+
+           IF ACHADO-OK
+               ADD 1 TO WS-UF-CONT(WS-UF-IDX)
+           ELSE
+               IF WS-UF-QTD < 30
+                   ADD 1 TO WS-UF-QTD
+                   MOVE WS-UF     TO WS-UF-COD(WS-UF-QTD)
+                   MOVE 1         TO WS-UF-CONT(WS-UF-QTD)
+               END-IF
+           END-IF
+           .
+       P220-FIM.
+
+       P221-PROCURA-UF.
+           IF WS-UF-COD(WS-UF-IDX) = WS-UF
+               SET ACHADO-OK TO TRUE
+           ELSE
+               SET WS-UF-IDX UP BY 1
+           END-IF
+           .
+       P221-FIM.
+
+       P230-ACUMULA-DDD.
+           SET ACHADO-OK TO FALSE
+           SET WS-DDD-IDX TO 1
+           PERFORM P231-PROCURA-DDD THRU P231-FIM
+               UNTIL WS-DDD-IDX > WS-DDD-QTD OR ACHADO-OK
+
+           IF ACHADO-OK
+               ADD 1 TO WS-DDD-CONT(WS-DDD-IDX)
+           ELSE
+               IF WS-DDD-QTD < 99
+                   ADD 1 TO WS-DDD-QTD
+                   MOVE WS-DDD    TO WS-DDD-COD(WS-DDD-QTD)
+                   MOVE 1         TO WS-DDD-CONT(WS-DDD-QTD)
+               END-IF
+           END-IF
+           .
+       P230-FIM.
+
+       P231-PROCURA-DDD.
+           IF WS-DDD-COD(WS-DDD-IDX) = WS-DDD
+               SET ACHADO-OK TO TRUE
+           ELSE
+               SET WS-DDD-IDX UP BY 1
+           END-IF
+           .
+       P231-FIM.
+
+       P500-GERAR-RELATORIO.
+           OPEN OUTPUT RELESTAT
+           IF FS-REL-OK
+               MOVE 'ESTATISTICA DE CONTATOS POR UF' TO REG-RELESTAT
+               WRITE REG-RELESTAT
+               MOVE SPACES TO REG-RELESTAT
+               WRITE REG-RELESTAT
+
+               SET WS-UF-IDX TO 1
+               PERFORM P510-IMPRIMIR-UF THRU P510-FIM
+                   UNTIL WS-UF-IDX > WS-UF-QTD
+
+               MOVE SPACES TO REG-RELESTAT
+               WRITE REG-RELESTAT
+               MOVE 'ESTATISTICA DE CONTATOS POR DDD' TO REG-RELESTAT
+               WRITE REG-RELESTAT
+               MOVE SPACES TO REG-RELESTAT
+               WRITE REG-RELESTAT
+
+               SET WS-DDD-IDX TO 1
+               PERFORM P520-IMPRIMIR-DDD THRU P520-FIM
+                   UNTIL WS-DDD-IDX > WS-DDD-QTD
+
+               CLOSE RELESTAT
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR O RELATORIO DE ESTATISTICAS.'
+           END-IF
+
+           DISPLAY 'REGISTROS LIDOS......: ' WS-LIDOS
+           DISPLAY 'CONTATOS ATIVOS......: ' WS-ATIVOS
+           DISPLAY 'CONTATOS EXCLUIDOS...: ' WS-EXCLUIDOS
+           .
+       P500-FIM.
+
+       P510-IMPRIMIR-UF.
+           MOVE SPACES TO REG-RELESTAT
+           STRING 'UF: '                    DELIMITED BY SIZE
+                  WS-UF-COD(WS-UF-IDX)       DELIMITED BY SIZE
+                  '  QTD: '                  DELIMITED BY SIZE
+                  WS-UF-CONT(WS-UF-IDX)      DELIMITED BY SIZE
+                  INTO REG-RELESTAT
+           END-STRING
+           WRITE REG-RELESTAT
+           DISPLAY REG-RELESTAT
+           SET WS-UF-IDX UP BY 1
+           .
+       P510-FIM.
+
+       P520-IMPRIMIR-DDD.
+           MOVE SPACES TO REG-RELESTAT
+           STRING 'DDD: '                   DELIMITED BY SIZE
+                  WS-DDD-COD(WS-DDD-IDX)     DELIMITED BY SIZE
+                  '  QTD: '                  DELIMITED BY SIZE
+                  WS-DDD-CONT(WS-DDD-IDX)    DELIMITED BY SIZE
+                  INTO REG-RELESTAT
+           END-STRING
+           WRITE REG-RELESTAT
+           DISPLAY REG-RELESTAT
+           SET WS-DDD-IDX UP BY 1
+           .
+       P520-FIM.
+
+       P900-FIM.
+            STOP RUN.
+
+       END PROGRAM ESTATCONT.
