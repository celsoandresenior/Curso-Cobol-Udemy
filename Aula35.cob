@@ -58,9 +58,12 @@
 
        0005-div.
            initialize ws-validError.
-           divide ws-num-1 by ws-num-2 giving ws-result.
-           display ws-num-1 " / " ws-num-2 " = " ws-result.
-           
+           divide ws-num-1 by ws-num-2 giving ws-result
+               on size error perform 9998-error.
+           if ws-validError is equal to 0
+               display ws-num-1 " / " ws-num-2 " = " ws-result.
+
+
        0006-mult.
        initialize ws-validError.
            multiply ws-num-1 by ws-num-2 giving ws-result.
