@@ -0,0 +1,199 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose: RECONCILIACAO DE FIM DE DIA ENTRE O LOG SEQUENCIAL DE
+      *          CADASTRO (CONTATOS.TXT) E O ARQUIVO MESTRE INDEXADO
+      *          (CONTATOS.DAT), APONTANDO QUALQUER ID-CONTATO PRESENTE
+      *          NO LOG E AUSENTE NO MESTRE (MERGE FALHO OU NAO
+      *          EXECUTADO).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOSTXT ASSIGN TO DYNAMIC
+               WS-CONTATOSTXT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TXT.
+
+               SELECT CONTATOSDAT ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-DAT.
+
+               SELECT RELRECON ASSIGN TO DYNAMIC
+               WS-RELRECON-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOSTXT.
+          COPY FD_CONTATOS REPLACING
+               ==REG-CONTATOS==      BY ==REG-CONTATOS-TXT==
+               ==ID-CONTATO==        BY ==TXT-ID-CONTATO==
+               ==NM-CONTATO==        BY ==TXT-NM-CONTATO==
+               ==DT-INCLUSAO==       BY ==TXT-DT-INCLUSAO==
+               ==DT-ALTERACAO==      BY ==TXT-DT-ALTERACAO==
+               ==IND-EXCLUIDO==      BY ==TXT-IND-EXCLUIDO==
+               ==CONTATO-ATIVO==     BY ==TXT-CONTATO-ATIVO==
+               ==CONTATO-EXCLUIDO==  BY ==TXT-CONTATO-EXCLUIDO==
+               ==CADASTRO-PF==       BY ==TXT-CADASTRO-PF==
+               ==WS-NOME==           BY ==TXT-NOME==
+               ==WS-PRIMEIRO-NOME==  BY ==TXT-PRIMEIRO-NOME==
+               ==WS-ULTIMO-NOME==    BY ==TXT-ULTIMO-NOME==
+               ==WS-TELEFONE==       BY ==TXT-TELEFONE==
+               ==WS-PAIS==           BY ==TXT-PAIS==
+               ==WS-DDD==            BY ==TXT-DDD==
+               ==WS-PREFIXO==        BY ==TXT-PREFIXO==
+               ==WS-SUFIXO==         BY ==TXT-SUFIXO==
+               ==WS-ENDERECO==       BY ==TXT-ENDERECO==
+               ==WS-RUA==            BY ==TXT-RUA==
+               ==WS-BAIRRO==         BY ==TXT-BAIRRO==
+               ==WS-CIDADE==         BY ==TXT-CIDADE==
+               ==WS-UF==             BY ==TXT-UF==
+               ==WS-CEP-1==          BY ==TXT-CEP-1==
+               ==WS-CEP-2==          BY ==TXT-CEP-2==
+               ==WS-CEP==            BY ==TXT-CEP==
+               ==WS-NACIONALIDADE==  BY ==TXT-NACIONALIDADE==
+               ==WS-PROFISSAO==      BY ==TXT-PROFISSAO==
+               ==WS-EMAIL==          BY ==TXT-EMAIL==.
+
+       FD CONTATOSDAT.
+          COPY FD_CONTATOS.
+
+       FD RELRECON.
+       01 REG-RELRECON               PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONTATOSTXT-PATH       PIC X(100)
+          VALUE 'C:\Users\gotic\CONTATOS.TXT'.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-RELRECON-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\RELRECON.TXT'.
+
+       77 WS-FS-TXT                 PIC 99.
+          88 FS-TXT-OK              VALUE 0.
+
+       77 WS-FS-DAT                 PIC 99.
+          88 FS-DAT-OK              VALUE 0.
+
+       77 WS-FS-REL                 PIC 99.
+          88 FS-REL-OK              VALUE 0.
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-LIDOS                  PIC 9(05) VALUE ZEROES.
+       77 WS-CONFERIDOS             PIC 9(05) VALUE ZEROES.
+       77 WS-FALTANTES              PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** RECONCILIACAO CONTATOS.TXT X CONTATOS.DAT ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P200-PROCESSAR THRU P200-FIM
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOSTXT_PATH'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOSTXT-PATH  FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOSTXT-PATH = SPACES
+               MOVE 'C:\Users\gotic\CONTATOS.TXT'
+                   TO WS-CONTATOSTXT-PATH
+           END-IF
+
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'RELRECON_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-RELRECON-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-RELRECON-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\RELRECON.TXT'
+                   TO WS-RELRECON-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P200-PROCESSAR.
+           SET EOF-OK TO FALSE
+           SET FS-TXT-OK TO TRUE
+           SET FS-DAT-OK TO TRUE
+
+           OPEN INPUT CONTATOSTXT
+           OPEN INPUT CONTATOSDAT
+
+           IF FS-TXT-OK AND FS-DAT-OK THEN
+               OPEN OUTPUT RELRECON
+               IF FS-REL-OK
+                   PERFORM P210-LER-UM-REGISTRO THRU P210-FIM
+                       UNTIL EOF-OK
+                   CLOSE RELRECON
+               ELSE
+                   DISPLAY 'ERRO AO GRAVAR O RELATORIO DE '
+                       'RECONCILIACAO.'
+               END-IF
+               CLOSE CONTATOSTXT
+               CLOSE CONTATOSDAT
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL ABRIR OS ARQUIVOS PARA '
+                   'RECONCILIACAO.'
+           END-IF
+
+           DISPLAY 'REGISTROS LIDOS NO LOG...: ' WS-LIDOS
+           DISPLAY 'CONFERIDOS NO MESTRE.....: ' WS-CONFERIDOS
+           DISPLAY 'FALTANTES NO MESTRE......: ' WS-FALTANTES
+           .
+       P200-FIM.
+
+       P210-LER-UM-REGISTRO.
+           READ CONTATOSTXT INTO REG-CONTATOS-TXT
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   MOVE TXT-ID-CONTATO TO ID-CONTATO
+                   READ CONTATOSDAT
+                       INVALID KEY
+                           ADD 1 TO WS-FALTANTES
+                           PERFORM P220-GRAVAR-FALTANTE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CONFERIDOS
+                   END-READ
+           END-READ
+           .
+       P210-FIM.
+
+       P220-GRAVAR-FALTANTE.
+           MOVE SPACES TO REG-RELRECON
+           STRING 'FALTANTE NO MESTRE - ID: '  DELIMITED BY SIZE
+                  TXT-ID-CONTATO                DELIMITED BY SIZE
+                  '  NOME: '                    DELIMITED BY SIZE
+                  TXT-NM-CONTATO                DELIMITED BY SIZE
+                  INTO REG-RELRECON
+           END-STRING
+           WRITE REG-RELRECON
+           DISPLAY REG-RELRECON
+           .
+
+       P900-FIM.
+            STOP RUN.
+
+       END PROGRAM RECONCONT.
