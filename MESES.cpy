@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------------
+      * copy meses
+      * tabela de nomes de mes (01 a 12), usada para trocar o antigo
+      * evaluate de 3 casos por uma consulta na tabela completa.
+      *-----------------------------------------------------------------
+       01 ws-tab-meses.
+           03 filler pic x(10) value "janeiro".
+           03 filler pic x(10) value "fevereiro".
+           03 filler pic x(10) value "marco".
+           03 filler pic x(10) value "abril".
+           03 filler pic x(10) value "maio".
+           03 filler pic x(10) value "junho".
+           03 filler pic x(10) value "julho".
+           03 filler pic x(10) value "agosto".
+           03 filler pic x(10) value "setembro".
+           03 filler pic x(10) value "outubro".
+           03 filler pic x(10) value "novembro".
+           03 filler pic x(10) value "dezembro".
+       01 ws-tab-meses-ocorr redefines ws-tab-meses.
+           03 ws-mes-nome occurs 12 times pic x(10).
