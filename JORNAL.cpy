@@ -0,0 +1,18 @@
+      *****************************************************************
+      * COPY JORNAL
+      * Record layout for the shared transaction journal (JOURNAL_PATH)
+      * written by every CONTATOS maintenance program
+      * (CADCONTATOSSEQUENCIAL, ALTERCONT, EXCLUIRCONT, UNDELCONT).
+      * One entry per WRITE/REWRITE against CONTATOS: the operation,
+      * the contact, when it happened, and the record's before/after
+      * images (see FD_CONTATOS.cpy), so the whole day's activity
+      * across all four programs can be reconciled from one audit
+      * trail instead of four independent silos.
+      *****************************************************************
+       01 REG-JORNAL.
+           03 JOR-OPERACAO           PIC X(10).
+           03 JOR-ID-CONTATO         PIC 9(05).
+           03 JOR-DATA               PIC 9(08).
+           03 JOR-HORA               PIC 9(08).
+           03 JOR-IMAGEM-ANTES       PIC X(248).
+           03 JOR-IMAGEM-DEPOIS      PIC X(248).
