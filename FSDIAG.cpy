@@ -0,0 +1,33 @@
+      *****************************************************************
+      * COPY FSDIAG
+      * Translates WS-FS (see FSTATUS.cpy 88-levels) into a plain-text
+      * diagnosis. COPY this fragment into the ELSE/failure branch of
+      * any OPEN, READ, WRITE or REWRITE that tests FS-OK.
+      *****************************************************************
+           EVALUATE TRUE
+               WHEN FS-OK
+                   CONTINUE
+               WHEN FS-FIM-DE-ARQUIVO
+                   DISPLAY 'FIM DE ARQUIVO ALCANCADO (FS=10).'
+               WHEN FS-CHAVE-DUPLICADA
+                   DISPLAY 'ERRO: CHAVE DUPLICADA (FS=22).'
+               WHEN FS-REGISTRO-NAO-ENCONTRADO
+                   DISPLAY 'ERRO: REGISTRO NAO ENCONTRADO (FS=23).'
+               WHEN FS-ARQUIVO-NAO-ENCONTRADO
+                   DISPLAY 'ERRO: ARQUIVO NAO ENCONTRADO (FS=35).'
+               WHEN FS-PERMISSAO-NEGADA
+                   DISPLAY 'ERRO: PERMISSAO NEGADA AO ARQUIVO (FS=37).'
+               WHEN FS-ARQUIVO-JA-ABERTO
+                   DISPLAY 'ERRO: ARQUIVO JA ESTA ABERTO (FS=41).'
+               WHEN FS-ARQUIVO-NAO-ABERTO
+                   DISPLAY 'ERRO: ARQUIVO NAO ESTA ABERTO (FS=42).'
+               WHEN FS-SEM-REGISTRO-CORRENTE
+                   DISPLAY 'ERRO: NENHUM REGISTRO CORRENTE (FS=43).'
+               WHEN FS-VIOLACAO-LIMITE
+                   DISPLAY 'ERRO: VIOLACAO DE LIMITE (FS=44).'
+               WHEN FS-REGISTRO-BLOQUEADO
+                   DISPLAY 'ERRO: REGISTRO BLOQUEADO POR OUTRO '
+                       'USUARIO (FS=51).'
+               WHEN OTHER
+                   DISPLAY 'ERRO DE ARQUIVO. FILE STATUS = ' WS-FS
+           END-EVALUATE
