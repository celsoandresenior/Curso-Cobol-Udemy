@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * copy enderecopad
+      * layout padrao de endereco usado pela aula34. antes, ws-layout-1
+      * e ws-layout-2 eram dois grupos digitados a mao que divergiam no
+      * ultimo campo (ws-estado x(30) contra ws-uf x(02)), o que fazia
+      * o move de um para o outro bagunçar os bytes finais do grupo.
+      * agora os dois copiam este mesmo layout, entao o move entre eles
+      * e sempre seguro.
+      *-----------------------------------------------------------------
+       01 ws-layout.
+           03 ws-nome                pic x(30) value spaces.
+           03 ws-endereco            pic x(30) value spaces.
+           03 ws-telefone            pic x(30) value spaces.
+           03 ws-email               pic x(30) value spaces.
+           03 ws-cidade              pic x(30) value spaces.
+           03 ws-uf                  pic x(02) value spaces.
