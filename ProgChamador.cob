@@ -10,6 +10,11 @@
        working-storage                                         section .
        77 ws-conteudo  pic x(30) value spaces.
 
+       01 ws-parametros.
+          02 ws-return   pic 99 value 0.
+          02 ws-num-1    pic 99 value 0.
+          02 ws-num-2    pic 99 value 0.
+
       *-----------------------------------------------------------------
       * Area dedicada a execução das procedures do programa.
       * basicamente area de processamento.
@@ -26,11 +31,17 @@
 
        0002-processamento.
            display "PROCESSAMENTO.....................................".
-           call 'ProgChamado'.
-           
+           move 10 to ws-num-1.
+           move 20 to ws-num-2.
+           call 'ProgChamado' using ws-parametros.
+           if ws-return > 0
+               display "PROGCHAMADO RETORNOU COM SUCESSO: " ws-return
+           else
+               display "PROGCHAMADO NAO RETORNOU NENHUM VALOR........."
+           end-if.
+
 
-           
-       0002-final.   
+       0002-final.
            display "FINAL DO PROCESSAMENTO............................".
            stop run.
 
