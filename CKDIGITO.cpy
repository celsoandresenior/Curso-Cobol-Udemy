@@ -0,0 +1,28 @@
+      *****************************************************************
+      * COPY CKDIGITO
+      * Computes the module-11 check digit for the 4-digit stem held
+      * in WS-ID-BASE (see the WS-ID-BASE-GRUPO/WS-ID-BASE-DIGITOS
+      * REDEFINES pair every consumer declares in WORKING-STORAGE),
+      * leaving the result in WS-ID-DIGITO-CALC. Weights 5/4/3/2 are
+      * applied left to right over the 4 digits, the sum is reduced
+      * modulo 11, and a remainder under 2 maps to check digit 0
+      * (the same rule used by CPF/CNPJ check digits).
+      *
+      * This fragment only CALCULATES the digit. Callers that are
+      * VALIDATING an already-complete ID compare WS-ID-DIGITO-CALC
+      * against the ID's own last digit; callers that are GENERATING
+      * a new ID append WS-ID-DIGITO-CALC as the 5th digit instead.
+      *****************************************************************
+           COMPUTE WS-ID-SOMA = WS-ID-DIGITO(1) * 5
+                               + WS-ID-DIGITO(2) * 4
+                               + WS-ID-DIGITO(3) * 3
+                               + WS-ID-DIGITO(4) * 2
+
+           DIVIDE WS-ID-SOMA BY 11
+               GIVING WS-ID-QUOCIENTE REMAINDER WS-ID-RESTO
+
+           IF WS-ID-RESTO < 2
+               MOVE 0 TO WS-ID-DIGITO-CALC
+           ELSE
+               COMPUTE WS-ID-DIGITO-CALC = 11 - WS-ID-RESTO
+           END-IF
