@@ -15,12 +15,31 @@
 
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY  IS ID-CONTATO
-               FILE STATUS IS WS-FS.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FS WS-FS2.
+
+               SELECT CONTATOSBKP ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS BKP-ID-CONTATO
+               FILE STATUS IS WS-FS-BKPSRC.
+
+               SELECT BACKUP ASSIGN TO DYNAMIC
+               WS-BACKUP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+               SELECT JOURNAL ASSIGN TO DYNAMIC
+               WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOR.
 
        DATA DIVISION.
 
@@ -28,12 +47,68 @@
        FD CONTATOS.
           COPY FD_CONTATOS.
 
+       FD CONTATOSBKP.
+          COPY FD_CONTATOS REPLACING
+                ==REG-CONTATOS==      BY ==REG-CONTATOS-BKP==
+                ==ID-CONTATO==        BY ==BKP-ID-CONTATO==
+                ==NM-CONTATO==        BY ==BKP-NM-CONTATO==
+                ==DT-INCLUSAO==       BY ==BKP-DT-INCLUSAO==
+                ==DT-ALTERACAO==      BY ==BKP-DT-ALTERACAO==
+                ==IND-EXCLUIDO==      BY ==BKP-IND-EXCLUIDO==
+                ==CONTATO-ATIVO==     BY ==BKP-CONTATO-ATIVO==
+                ==CONTATO-EXCLUIDO==  BY ==BKP-CONTATO-EXCLUIDO==
+                ==CADASTRO-PF==       BY ==BKP-CADASTRO-PF==
+                ==WS-NOME==           BY ==BKP-NOME==
+                ==WS-PRIMEIRO-NOME==  BY ==BKP-PRIMEIRO-NOME==
+                ==WS-ULTIMO-NOME==    BY ==BKP-ULTIMO-NOME==
+                ==WS-TELEFONE==       BY ==BKP-TELEFONE==
+                ==WS-PAIS==           BY ==BKP-PAIS==
+                ==WS-DDD==            BY ==BKP-DDD==
+                ==WS-PREFIXO==        BY ==BKP-PREFIXO==
+                ==WS-SUFIXO==         BY ==BKP-SUFIXO==
+                ==WS-ENDERECO==       BY ==BKP-ENDERECO==
+                ==WS-RUA==            BY ==BKP-RUA==
+                ==WS-BAIRRO==         BY ==BKP-BAIRRO==
+                ==WS-CIDADE==         BY ==BKP-CIDADE==
+                ==WS-UF==             BY ==BKP-UF==
+                ==WS-CEP-1==          BY ==BKP-CEP-1==
+                ==WS-CEP-2==          BY ==BKP-CEP-2==
+                ==WS-CEP==            BY ==BKP-CEP==
+                ==WS-NACIONALIDADE==  BY ==BKP-NACIONALIDADE==
+                ==WS-PROFISSAO==      BY ==BKP-PROFISSAO==
+                ==WS-EMAIL==           BY ==BKP-EMAIL==.
+
+       FD BACKUP.
+       01 REG-BACKUP                PIC X(248).
+
+       FD JOURNAL.
+          COPY JORNAL.
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO               PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-         03 WS-ID-CONTATO           PIC 9(02).
-         03 WS-NM-CONTATO           PIC X(20).
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+
+       77 WS-BACKUP-DIR             PIC X(80)
+          VALUE 'C:\Users\gotic\opencobolfiles\'.
+       77 WS-BACKUP-PATH            PIC X(100) VALUE SPACES.
+       77 WS-DATA-BACKUP            PIC 9(08) VALUE ZEROES.
+
+       77 WS-FS-BKPSRC              PIC 99.
+          88 FS-BKPSRC-OK           VALUE 0.
+
+       77 WS-FS-BKP                 PIC 99.
+          88 FS-BKP-OK              VALUE 0.
+
+       77 WS-DATA-SISTEMA           PIC 9(08) VALUE ZEROES.
+       77 WS-HORA-SISTEMA           PIC 9(08) VALUE ZEROES.
+
+       77 WS-JOURNAL-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'.
+       77 WS-FS-JOR                 PIC 99.
+          88 FS-JOR-OK              VALUE 0.
+       77 WS-JOR-OPERACAO           PIC X(10).
+       77 WS-JOR-ANTES              PIC X(248) VALUE SPACES.
+       77 WS-JOR-DEPOIS             PIC X(248) VALUE SPACES.
 
        77 WS-EOF                    PIC X.
           88 EOF-OK                 VALUE 'S' FALSE 'N'.
@@ -41,15 +116,104 @@
        77 WS-EXIT                   PIC X.
           88 EXIT-OK                VALUE 'F' FALSE 'N'.
 
+       77 WS-CONFIRMA                PIC X VALUE 'N'.
+          88 CONFIRMA-SIM           VALUE 'S'.
+          88 CONFIRMA-NAO           VALUE 'N'.
+
        77 WS-FS                     PIC 99.
-          88 FS-OK                  VALUE 0.
+          COPY FSTATUS.
+       77 WS-FS2                    PIC X(04) VALUE SPACES.
+
+      * CAMPOS DO DIGITO VERIFICADOR DO ID-CONTATO (VEJA CKDIGITO.cpy).
+       77 WS-ID-VALIDO              PIC X VALUE 'N'.
+          COPY CKDSTAT.
+       01 WS-ID-BASE-GRUPO.
+           03 WS-ID-BASE             PIC 9(04) VALUE ZEROES.
+       01 WS-ID-BASE-DIGITOS REDEFINES WS-ID-BASE-GRUPO.
+           03 WS-ID-DIGITO           OCCURS 4 TIMES PIC 9(01).
+       77 WS-ID-DIG                 PIC 9(01) VALUE ZEROES.
+       77 WS-ID-VERIFICAR           PIC 9(05) VALUE ZEROES.
+       77 WS-ID-SOMA                PIC 9(03) VALUE ZEROES.
+       77 WS-ID-QUOCIENTE           PIC 9(03) VALUE ZEROES.
+       77 WS-ID-RESTO               PIC 9(02) VALUE ZEROES.
+       77 WS-ID-DIGITO-CALC         PIC 9(01) VALUE ZEROES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "*** EXCLUIR CONTATOS ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P105-BACKUP-CONTATOS THRU P105-FIM
            SET EXIT-OK TO FALSE
            PERFORM P300-EXCLUIR THRU P300-FIM UNTIL EXIT-OK
            PERFORM P900-FIM.
 
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'BACKUP_DIR'          UPON ENVIRONMENT-NAME
+           ACCEPT   WS-BACKUP-DIR        FROM ENVIRONMENT-VALUE
+           IF WS-BACKUP-DIR = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\' TO WS-BACKUP-DIR
+           END-IF
+
+           DISPLAY 'JOURNAL_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-JOURNAL-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'
+                   TO WS-JOURNAL-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P105-BACKUP-CONTATOS.
+           ACCEPT WS-DATA-BACKUP FROM DATE YYYYMMDD
+           STRING WS-BACKUP-DIR        DELIMITED BY SPACE
+                  'CONTATOS_'          DELIMITED BY SIZE
+                  WS-DATA-BACKUP       DELIMITED BY SIZE
+                  '.BAK'               DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+           END-STRING
+
+           SET FS-BKPSRC-OK TO TRUE
+           OPEN INPUT CONTATOSBKP
+
+           IF FS-BKPSRC-OK
+               SET FS-BKP-OK TO TRUE
+               OPEN OUTPUT BACKUP
+
+               IF FS-BKP-OK
+                   SET EOF-OK TO FALSE
+                   PERFORM P106-COPIAR-REGISTRO-BKP THRU P106-FIM
+                       UNTIL EOF-OK
+                   CLOSE BACKUP
+               ELSE
+                   DISPLAY 'NAO FOI POSSIVEL CRIAR O ARQUIVO DE '
+                       'BACKUP. PROSSEGUINDO SEM BACKUP.'
+               END-IF
+
+               CLOSE CONTATOSBKP
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL ABRIR CONTATOS.DAT PARA '
+                   'BACKUP. PROSSEGUINDO SEM BACKUP.'
+           END-IF
+           .
+       P105-FIM.
+
+       P106-COPIAR-REGISTRO-BKP.
+           READ CONTATOSBKP NEXT RECORD
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   WRITE REG-BACKUP FROM REG-CONTATOS-BKP
+           END-READ
+           .
+       P106-FIM.
+
        P300-EXCLUIR.
            SET EOF-OK TO FALSE
            SET FS-OK  TO TRUE
@@ -58,20 +222,19 @@
            OPEN I-O CONTATOS
 
            IF FS-OK THEN
+               DISPLAY 'INFORME O ID DO CONTATO: '
                ACCEPT ID-CONTATO
+               PERFORM P305-VALIDA-DIGITO THRU P305-FIM
 
-               READ CONTATOS INTO WS-REGISTRO KEY IS ID-CONTATO
-                   INVALID KEY
-                       DISPLAY 'ID INVALIDO.....'
-                   NOT INVALID KEY
-                       DISPLAY 'CONTATO: ' WS-NM-CONTATO
-
-                       DELETE CONTATOS RECORD
-                       DISPLAY 'REGISTRO ATUALIZADO'
-               END-READ
+               IF NOT ID-VALIDO
+                   DISPLAY 'ID COM DIGITO VERIFICADOR INVALIDO. '
+                       'TENTE NOVAMENTE.'
+               ELSE
+                   PERFORM P307-LER-E-EXCLUIR THRU P307-FIM
+               END-IF
 
            ELSE
-               DISPLAY 'ERRO AO ABRIR ARQUIVO' WS-FS
+               COPY FSDIAG.
 
            END-IF
 
@@ -82,7 +245,65 @@
            .
        P300-FIM.
 
+       P307-LER-E-EXCLUIR.
+           READ CONTATOS KEY IS ID-CONTATO
+               INVALID KEY
+                   DISPLAY 'ID INVALIDO. TENTE NOVAMENTE.'
+               NOT INVALID KEY
+                   IF FS-REGISTRO-BLOQUEADO
+                       DISPLAY 'REGISTRO BLOQUEADO POR OUTRO '
+                           'USUARIO. TENTE NOVAMENTE.'
+                   ELSE
+                       IF CONTATO-EXCLUIDO
+                           DISPLAY 'CONTATO JA ENCONTRA-SE EXCLUIDO.'
+                           UNLOCK CONTATOS
+                       ELSE
+                           DISPLAY 'CONTATO: ' NM-CONTATO
+                           DISPLAY 'CONFIRMA A EXCLUSAO DESTE CONTATO? '
+                               '(S/N): '
+                           MOVE 'N' TO WS-CONFIRMA
+                           ACCEPT WS-CONFIRMA
+
+                           IF NOT CONFIRMA-SIM
+                               UNLOCK CONTATOS
+                               DISPLAY 'EXCLUSAO CANCELADA PELO '
+                                   'OPERADOR.'
+                           ELSE
+                               MOVE REG-CONTATOS TO WS-JOR-ANTES
+
+                               ACCEPT WS-DATA-SISTEMA
+                                   FROM DATE YYYYMMDD
+                               MOVE 'S'             TO IND-EXCLUIDO
+                               MOVE WS-DATA-SISTEMA TO DT-ALTERACAO
+                               REWRITE REG-CONTATOS
+                               UNLOCK CONTATOS
+                               DISPLAY 'REGISTRO EXCLUIDO (LOGICAMENTE)'
+
+                               ACCEPT WS-HORA-SISTEMA FROM TIME
+                               MOVE 'EXCLUSAO'      TO WS-JOR-OPERACAO
+                               MOVE REG-CONTATOS    TO WS-JOR-DEPOIS
+                               COPY GRAVAJOR.
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+           .
+       P307-FIM.
+
+       P305-VALIDA-DIGITO.
+           MOVE ID-CONTATO                TO WS-ID-VERIFICAR
+           MOVE WS-ID-VERIFICAR(1:4)      TO WS-ID-BASE
+           MOVE WS-ID-VERIFICAR(5:1)      TO WS-ID-DIG
+           COPY CKDIGITO.
+           IF WS-ID-DIGITO-CALC = WS-ID-DIG
+               SET ID-VALIDO TO TRUE
+           ELSE
+               SET ID-VALIDO TO FALSE
+           END-IF
+           .
+       P305-FIM.
+
        P900-FIM.
-            STOP RUN.
+            GOBACK.
 
        END PROGRAM EXCLUIRCONT.
