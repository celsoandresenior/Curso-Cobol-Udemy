@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose: MERGE/CONVERSAO DO ARQUIVO SEQUENCIAL DE CADASTRO
+      *          (CONTATOS.TXT) PARA O ARQUIVO MESTRE INDEXADO
+      *          (CONTATOS.DAT), POR ID-CONTATO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS-TXT ASSIGN TO DYNAMIC
+               WS-CONTATOSTXT-PATH
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TXT.
+
+               SELECT CONTATOS-DAT ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-DAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS-TXT.
+          COPY FD_CONTATOS REPLACING
+               ==REG-CONTATOS==      BY ==REG-CONTATOS-TXT==
+               ==ID-CONTATO==        BY ==TXT-ID-CONTATO==
+               ==NM-CONTATO==        BY ==TXT-NM-CONTATO==
+               ==DT-INCLUSAO==       BY ==TXT-DT-INCLUSAO==
+               ==DT-ALTERACAO==      BY ==TXT-DT-ALTERACAO==
+               ==IND-EXCLUIDO==      BY ==TXT-IND-EXCLUIDO==
+               ==CONTATO-ATIVO==     BY ==TXT-CONTATO-ATIVO==
+               ==CONTATO-EXCLUIDO==  BY ==TXT-CONTATO-EXCLUIDO==
+               ==CADASTRO-PF==       BY ==TXT-CADASTRO-PF==
+               ==WS-NOME==           BY ==TXT-NOME==
+               ==WS-PRIMEIRO-NOME==  BY ==TXT-PRIMEIRO-NOME==
+               ==WS-ULTIMO-NOME==    BY ==TXT-ULTIMO-NOME==
+               ==WS-TELEFONE==       BY ==TXT-TELEFONE==
+               ==WS-PAIS==           BY ==TXT-PAIS==
+               ==WS-DDD==            BY ==TXT-DDD==
+               ==WS-PREFIXO==        BY ==TXT-PREFIXO==
+               ==WS-SUFIXO==         BY ==TXT-SUFIXO==
+               ==WS-ENDERECO==       BY ==TXT-ENDERECO==
+               ==WS-RUA==            BY ==TXT-RUA==
+               ==WS-BAIRRO==         BY ==TXT-BAIRRO==
+               ==WS-CIDADE==         BY ==TXT-CIDADE==
+               ==WS-UF==             BY ==TXT-UF==
+               ==WS-CEP-1==          BY ==TXT-CEP-1==
+               ==WS-CEP-2==          BY ==TXT-CEP-2==
+               ==WS-CEP==            BY ==TXT-CEP==
+               ==WS-NACIONALIDADE==  BY ==TXT-NACIONALIDADE==
+               ==WS-PROFISSAO==      BY ==TXT-PROFISSAO==
+               ==WS-EMAIL==           BY ==TXT-EMAIL==.
+
+       FD CONTATOS-DAT.
+          COPY FD_CONTATOS.
+
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONTATOSTXT-PATH       PIC X(100)
+          VALUE 'C:\Users\gotic\CONTATOS.TXT'.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+
+       77 WS-FS-TXT                 PIC 99.
+          88 FS-TXT-OK              VALUE 0.
+
+       77 WS-FS-DAT                 PIC 99.
+          88 FS-DAT-OK              VALUE 0.
+          88 FS-DAT-NAO-EXISTE      VALUE 35.
+          88 FS-DAT-DUPLICADO       VALUE 22.
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-LIDOS                  PIC 9(05) VALUE ZEROES.
+       77 WS-GRAVADOS               PIC 9(05) VALUE ZEROES.
+       77 WS-ATUALIZADOS            PIC 9(05) VALUE ZEROES.
+       77 WS-REJEITADOS             PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** CONVERSAO CONTATOS.TXT -> CONTATOS.DAT ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P110-ABRIR
+           PERFORM P300-MESCLAR THRU P300-FIM UNTIL EOF-OK
+           PERFORM P800-TOTAIS
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOSTXT_PATH'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOSTXT-PATH  FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOSTXT-PATH = SPACES
+               MOVE 'C:\Users\gotic\CONTATOS.TXT'
+                   TO WS-CONTATOSTXT-PATH
+           END-IF
+
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P110-ABRIR.
+           OPEN INPUT CONTATOS-TXT
+           OPEN I-O CONTATOS-DAT
+           IF FS-DAT-NAO-EXISTE THEN
+               OPEN OUTPUT CONTATOS-DAT
+               CLOSE CONTATOS-DAT
+               OPEN I-O CONTATOS-DAT
+           END-IF
+           .
+
+       P300-MESCLAR.
+           READ CONTATOS-TXT INTO REG-CONTATOS-TXT
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   PERFORM P400-GRAVAR-OU-ATUALIZAR
+           END-READ
+           .
+       P300-FIM.
+
+       P400-GRAVAR-OU-ATUALIZAR.
+           MOVE TXT-ID-CONTATO    TO ID-CONTATO
+           MOVE TXT-NM-CONTATO    TO NM-CONTATO
+           MOVE TXT-DT-INCLUSAO   TO DT-INCLUSAO
+           MOVE TXT-DT-ALTERACAO  TO DT-ALTERACAO
+           MOVE TXT-IND-EXCLUIDO  TO IND-EXCLUIDO
+           MOVE TXT-CADASTRO-PF   TO CADASTRO-PF
+
+           WRITE REG-CONTATOS
+               INVALID KEY
+                   IF FS-DAT-DUPLICADO THEN
+                       REWRITE REG-CONTATOS
+                           INVALID KEY
+                               ADD 1 TO WS-REJEITADOS
+                           NOT INVALID KEY
+                               ADD 1 TO WS-ATUALIZADOS
+                       END-REWRITE
+                   ELSE
+                       ADD 1 TO WS-REJEITADOS
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-GRAVADOS
+           END-WRITE
+           .
+
+       P800-TOTAIS.
+           CLOSE CONTATOS-TXT
+           CLOSE CONTATOS-DAT
+           DISPLAY 'REGISTROS LIDOS.......: ' WS-LIDOS
+           DISPLAY 'REGISTROS GRAVADOS....: ' WS-GRAVADOS
+           DISPLAY 'REGISTROS ATUALIZADOS.: ' WS-ATUALIZADOS
+           DISPLAY 'REGISTROS REJEITADOS..: ' WS-REJEITADOS
+           .
+
+       P900-FIM.
+            STOP RUN.
+
+       END PROGRAM CONVCONT.
