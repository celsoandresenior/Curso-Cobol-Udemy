@@ -0,0 +1,351 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *POR PADRÃO O PROGRAM-ID DEVE TER NO MAXIMO 8 DIGITOS.
+       PROGRAM-ID. IMPORTCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CSVCONT ASSIGN TO DYNAMIC
+               WS-CSVCONT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT IMPORTLOG ASSIGN TO DYNAMIC
+               WS-IMPORTLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CSVCONT.
+       01 REG-CSV                   PIC X(200).
+
+       FD CONTATOS.
+          COPY FD_CONTATOS.
+
+       FD IMPORTLOG.
+       01 REG-LOG                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CSVCONT-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\IMPORTCONT.CSV'.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-IMPORTLOG-PATH         PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\IMPORTCONT.LOG'.
+
+       01 WS-CAMPOS-CSV.
+           03 WS-C-ID                PIC X(05).
+           03 WS-C-PRIMEIRO-NOME     PIC X(20).
+           03 WS-C-ULTIMO-NOME       PIC X(20).
+           03 WS-C-PAIS              PIC X(02).
+           03 WS-C-DDD               PIC X(02).
+           03 WS-C-PREFIXO           PIC X(04).
+           03 WS-C-SUFIXO            PIC X(04).
+           03 WS-C-RUA               PIC X(15).
+           03 WS-C-BAIRRO            PIC X(15).
+           03 WS-C-CIDADE            PIC X(15).
+           03 WS-C-UF                PIC X(02).
+           03 WS-C-CEP-1             PIC X(04).
+           03 WS-C-CEP-2             PIC X(03).
+           03 WS-C-NACIONALIDADE     PIC X(20).
+           03 WS-C-PROFISSAO         PIC X(20).
+
+       77 WS-PONTEIRO               PIC 9(03) VALUE 1.
+       77 WS-TOTAL-CAMPOS           PIC 9(03) VALUE ZEROES.
+
+       77 WS-ID-PROCURADO           PIC 9(05) VALUE ZEROES.
+       77 WS-DUPLICADO              PIC X VALUE 'N'.
+          88 ID-DUPLICADO           VALUE 'S'.
+
+      * CAMPOS DO DIGITO VERIFICADOR DO ID-CONTATO (VEJA CKDIGITO.cpy).
+       77 WS-ID-VALIDO              PIC X VALUE 'N'.
+          COPY CKDSTAT.
+       01 WS-ID-BASE-GRUPO.
+           03 WS-ID-BASE             PIC 9(04) VALUE ZEROES.
+       01 WS-ID-BASE-DIGITOS REDEFINES WS-ID-BASE-GRUPO.
+           03 WS-ID-DIGITO           OCCURS 4 TIMES PIC 9(01).
+       77 WS-ID-DIG                 PIC 9(01) VALUE ZEROES.
+       77 WS-ID-VERIFICAR           PIC 9(05) VALUE ZEROES.
+       77 WS-ID-SOMA                PIC 9(03) VALUE ZEROES.
+       77 WS-ID-QUOCIENTE           PIC 9(03) VALUE ZEROES.
+       77 WS-ID-RESTO               PIC 9(02) VALUE ZEROES.
+       77 WS-ID-DIGITO-CALC         PIC 9(01) VALUE ZEROES.
+
+       77 WS-LINHA-VALIDA           PIC X VALUE 'S'.
+          88 LINHA-VALIDA           VALUE 'S' FALSE 'N'.
+
+       77 WS-MOTIVO-REJEICAO        PIC X(40) VALUE SPACES.
+
+       77 WS-DATA-SISTEMA           PIC 9(08) VALUE ZEROES.
+
+       77 WS-LIDOS                  PIC 9(05) VALUE ZEROES.
+       77 WS-GRAVADOS               PIC 9(05) VALUE ZEROES.
+       77 WS-REJEITADOS             PIC 9(05) VALUE ZEROES.
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-FS-CSV                 PIC 99.
+          88 FS-CSV-OK              VALUE 0.
+
+       77 WS-FS-LOG                 PIC 99.
+          88 FS-LOG-OK              VALUE 0.
+
+       77 WS-FS                     PIC 99.
+          COPY FSTATUS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** IMPORTACAO DE CONTATOS (CSV) ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT CSVCONT
+           IF FS-CSV-OK
+               PERFORM P200-IMPORTA-UM-REGISTRO THRU P200-FIM
+                   UNTIL EOF-OK
+               CLOSE CSVCONT
+           ELSE
+               DISPLAY 'ERRO AO ABRIR ARQUIVO CSV DE IMPORTACAO.'
+           END-IF
+
+           DISPLAY 'REGISTROS LIDOS......: ' WS-LIDOS
+           DISPLAY 'REGISTROS GRAVADOS...: ' WS-GRAVADOS
+           DISPLAY 'REGISTROS REJEITADOS.: ' WS-REJEITADOS
+
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CSVCONT_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CSVCONT-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-CSVCONT-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\IMPORTCONT.CSV'
+                   TO WS-CSVCONT-PATH
+           END-IF
+
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'IMPORTCONT_LOG_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT   WS-IMPORTLOG-PATH    FROM ENVIRONMENT-VALUE
+           IF WS-IMPORTLOG-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\IMPORTCONT.LOG'
+                   TO WS-IMPORTLOG-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P200-IMPORTA-UM-REGISTRO.
+           READ CSVCONT
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   PERFORM P210-SEPARA-CAMPOS
+                   PERFORM P220-VALIDA-REGISTRO
+                   IF LINHA-VALIDA
+                       PERFORM P230-GRAVA-REGISTRO
+                   ELSE
+                       PERFORM P240-REJEITA-REGISTRO
+                   END-IF
+           END-READ
+           .
+       P200-FIM.
+
+       P210-SEPARA-CAMPOS.
+           MOVE SPACES TO WS-CAMPOS-CSV
+           MOVE 1      TO WS-PONTEIRO
+           MOVE 0      TO WS-TOTAL-CAMPOS
+
+           UNSTRING REG-CSV DELIMITED BY ','
+               INTO WS-C-ID
+                    WS-C-PRIMEIRO-NOME
+                    WS-C-ULTIMO-NOME
+                    WS-C-PAIS
+                    WS-C-DDD
+                    WS-C-PREFIXO
+                    WS-C-SUFIXO
+                    WS-C-RUA
+                    WS-C-BAIRRO
+                    WS-C-CIDADE
+                    WS-C-UF
+                    WS-C-CEP-1
+                    WS-C-CEP-2
+                    WS-C-NACIONALIDADE
+                    WS-C-PROFISSAO
+               WITH POINTER WS-PONTEIRO
+               TALLYING IN WS-TOTAL-CAMPOS
+           END-UNSTRING
+           .
+
+       P220-VALIDA-REGISTRO.
+           SET LINHA-VALIDA TO TRUE
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+           IF WS-TOTAL-CAMPOS NOT = 15
+               SET LINHA-VALIDA TO FALSE
+               MOVE 'LINHA COM NUMERO DE CAMPOS INCORRETO'
+                   TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF LINHA-VALIDA
+               IF WS-C-ID NOT NUMERIC OR WS-C-PAIS NOT NUMERIC
+                  OR WS-C-DDD NOT NUMERIC OR WS-C-PREFIXO NOT NUMERIC
+                  OR WS-C-SUFIXO NOT NUMERIC
+                   SET LINHA-VALIDA TO FALSE
+                   MOVE 'CAMPO NUMERICO COM CONTEUDO INVALIDO'
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF LINHA-VALIDA
+               MOVE WS-C-ID TO WS-ID-PROCURADO
+               PERFORM P255-VALIDA-DIGITO THRU P255-FIM
+               IF NOT ID-VALIDO
+                   SET LINHA-VALIDA TO FALSE
+                   MOVE 'ID COM DIGITO VERIFICADOR INVALIDO'
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF LINHA-VALIDA
+               PERFORM P250-VERIFICA-DUPLICIDADE
+               IF ID-DUPLICADO
+                   SET LINHA-VALIDA TO FALSE
+                   MOVE 'ID JA EXISTE NO ARQUIVO DE CONTATOS'
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+           .
+
+       P255-VALIDA-DIGITO.
+           MOVE WS-ID-PROCURADO           TO WS-ID-VERIFICAR
+           MOVE WS-ID-VERIFICAR(1:4)      TO WS-ID-BASE
+           MOVE WS-ID-VERIFICAR(5:1)      TO WS-ID-DIG
+           COPY CKDIGITO.
+           IF WS-ID-DIGITO-CALC = WS-ID-DIG
+               SET ID-VALIDO TO TRUE
+           ELSE
+               SET ID-VALIDO TO FALSE
+           END-IF
+           .
+       P255-FIM.
+
+       P250-VERIFICA-DUPLICIDADE.
+           MOVE 'N' TO WS-DUPLICADO
+
+           OPEN INPUT CONTATOS
+           IF FS-OK
+               MOVE WS-ID-PROCURADO TO ID-CONTATO
+               READ CONTATOS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-DUPLICADO
+               END-READ
+               CLOSE CONTATOS
+           END-IF
+           .
+
+       P230-GRAVA-REGISTRO.
+           MOVE WS-ID-PROCURADO      TO ID-CONTATO
+           STRING FUNCTION TRIM(WS-C-PRIMEIRO-NOME) DELIMITED BY SIZE
+                  ' '                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-C-ULTIMO-NOME)   DELIMITED BY SIZE
+                  INTO NM-CONTATO
+           END-STRING
+
+           MOVE WS-C-PRIMEIRO-NOME   TO WS-PRIMEIRO-NOME
+           MOVE WS-C-ULTIMO-NOME     TO WS-ULTIMO-NOME
+           MOVE WS-C-PAIS            TO WS-PAIS
+           MOVE WS-C-DDD             TO WS-DDD
+           MOVE WS-C-PREFIXO         TO WS-PREFIXO
+           MOVE WS-C-SUFIXO          TO WS-SUFIXO
+           MOVE WS-C-RUA             TO WS-RUA
+           MOVE WS-C-BAIRRO          TO WS-BAIRRO
+           MOVE WS-C-CIDADE          TO WS-CIDADE
+           MOVE WS-C-UF              TO WS-UF
+           MOVE WS-C-CEP-1           TO WS-CEP-1
+           MOVE WS-C-CEP-2           TO WS-CEP-2
+           MOVE WS-C-NACIONALIDADE   TO WS-NACIONALIDADE
+           MOVE WS-C-PROFISSAO       TO WS-PROFISSAO
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-DATA-SISTEMA      TO DT-INCLUSAO
+           MOVE WS-DATA-SISTEMA      TO DT-ALTERACAO
+           MOVE 'N'                  TO IND-EXCLUIDO
+
+           OPEN I-O CONTATOS
+           IF FS-ARQUIVO-NAO-ENCONTRADO THEN
+               OPEN OUTPUT CONTATOS
+               CLOSE CONTATOS
+               OPEN I-O CONTATOS
+           END-IF
+
+           IF FS-OK
+               WRITE REG-CONTATOS
+                   INVALID KEY
+                       MOVE 'ID JA EXISTE NO ARQUIVO DE CONTATOS'
+                           TO WS-MOTIVO-REJEICAO
+                       PERFORM P240-REJEITA-REGISTRO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-GRAVADOS
+               END-WRITE
+           ELSE
+               MOVE 'ERRO DE GRAVACAO NO ARQUIVO DE CONTATOS'
+                   TO WS-MOTIVO-REJEICAO
+               PERFORM P240-REJEITA-REGISTRO
+           END-IF
+           CLOSE CONTATOS
+           .
+
+       P240-REJEITA-REGISTRO.
+           ADD 1 TO WS-REJEITADOS
+           DISPLAY 'LINHA REJEITADA: ' WS-MOTIVO-REJEICAO
+
+           SET FS-LOG-OK TO TRUE
+           OPEN EXTEND IMPORTLOG
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT IMPORTLOG
+           END-IF
+
+           IF FS-LOG-OK
+               MOVE SPACES TO REG-LOG
+               STRING 'LINHA: '           DELIMITED BY SIZE
+                      REG-CSV             DELIMITED BY SIZE
+                      ' MOTIVO: '         DELIMITED BY SIZE
+                      WS-MOTIVO-REJEICAO  DELIMITED BY SIZE
+                      INTO REG-LOG
+               END-STRING
+               WRITE REG-LOG
+               CLOSE IMPORTLOG
+           END-IF
+           .
+
+       P900-FIM.
+            GOBACK.
+
+       END PROGRAM IMPORTCONT.
