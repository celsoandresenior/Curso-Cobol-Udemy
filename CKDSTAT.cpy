@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COPY CKDSTAT
+      * 88-level condition for a one-character ID-check-digit-validity
+      * switch. Expected to be COPY'd right after a
+      * "77 WS-ID-VALIDO PIC X." declaration, shared by every program
+      * that captures or conferes an ID-CONTATO against its check
+      * digit (see CKDIGITO.cpy).
+      *****************************************************************
+           88 ID-VALIDO                    VALUE 'S' FALSE 'N'.
