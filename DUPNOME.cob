@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose: PERCORRE O ARQUIVO MESTRE CONTATOS.DAT E APONTA PARES
+      *          DE CONTATOS ATIVOS QUE COMPARTILHAM O MESMO NOME
+      *          COMPLETO (NM-CONTATO), PARA REVISAO DE POSSIVEIS
+      *          CADASTROS DUPLICADOS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPNOME.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT RELDUPNOME ASSIGN TO DYNAMIC
+               WS-RELDUPNOME-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTATOS.
+
+       FD RELDUPNOME.
+       01 REG-RELDUPNOME             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-RELDUPNOME-PATH        PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\RELDUPNOME.TXT'.
+
+       77 WS-FS-REL                 PIC 99.
+          88 FS-REL-OK              VALUE 0.
+
+       77 WS-LIDOS                  PIC 9(05) VALUE ZEROES.
+       77 WS-DUPLICADOS             PIC 9(05) VALUE ZEROES.
+
+      * TABELA COM O ID E O NOME DE CADA CONTATO ATIVO LIDO, USADA PARA
+      * A COMPARACAO PAR-A-PAR QUE DETECTA OS NOMES REPETIDOS.
+       77 WS-QTD                    PIC 9(03) VALUE ZEROES.
+       77 WS-TABELA-CHEIA           PIC X VALUE 'N'.
+          88 TABELA-CHEIA           VALUE 'S' FALSE 'N'.
+       01 WS-TAB-NOME.
+           03 WS-NOME-ENTRY OCCURS 500 TIMES INDEXED BY WS-I WS-J.
+               05 WS-TAB-ID          PIC 9(05).
+               05 WS-TAB-NOME-VAL    PIC X(40).
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-FS                     PIC 99.
+          COPY FSTATUS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** DETECCAO DE NOMES DUPLICADOS ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P200-CARREGAR THRU P200-FIM
+           PERFORM P300-COMPARAR THRU P300-FIM
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'RELDUPNOME_PATH'     UPON ENVIRONMENT-NAME
+           ACCEPT   WS-RELDUPNOME-PATH   FROM ENVIRONMENT-VALUE
+           IF WS-RELDUPNOME-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\RELDUPNOME.TXT'
+                   TO WS-RELDUPNOME-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P200-CARREGAR.
+           SET EOF-OK TO FALSE
+           SET FS-OK  TO TRUE
+
+           OPEN INPUT CONTATOS
+           IF FS-OK THEN
+               PERFORM P210-LER-UM-REGISTRO THRU P210-FIM
+                   UNTIL EOF-OK
+               CLOSE CONTATOS
+           ELSE
+               COPY FSDIAG.
+           END-IF
+           .
+       P200-FIM.
+
+       P210-LER-UM-REGISTRO.
+           READ CONTATOS
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   IF NOT CONTATO-EXCLUIDO
+                       IF WS-QTD < 500
+                           ADD 1 TO WS-QTD
+                           MOVE ID-CONTATO TO WS-TAB-ID(WS-QTD)
+                           MOVE NM-CONTATO TO WS-TAB-NOME-VAL(WS-QTD)
+                       ELSE
+                           IF NOT TABELA-CHEIA
+                               SET TABELA-CHEIA TO TRUE
+                               DISPLAY 'ATENCAO: LIMITE DE 500 '
+                                   'CONTATOS ATIVOS NA COMPARACAO '
+                                   'FOI ATINGIDO. OS DEMAIS NAO '
+                                   'FORAM CONFERIDOS.'
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+           .
+       P210-FIM.
+
+       P300-COMPARAR.
+           OPEN OUTPUT RELDUPNOME
+           IF NOT FS-REL-OK
+               DISPLAY 'ERRO AO GRAVAR O RELATORIO DE DUPLICIDADE.'
+           END-IF
+
+           MOVE 'NOMES DUPLICADOS ENCONTRADOS ENTRE CONTATOS ATIVOS'
+               TO REG-RELDUPNOME
+           PERFORM P340-GRAVAR-LINHA THRU P340-FIM
+           MOVE SPACES TO REG-RELDUPNOME
+           PERFORM P340-GRAVAR-LINHA THRU P340-FIM
+
+           SET WS-I TO 1
+           PERFORM P310-COMPARAR-LINHA THRU P310-FIM
+               UNTIL WS-I > WS-QTD
+
+           IF WS-DUPLICADOS = 0
+               MOVE 'NENHUM NOME DUPLICADO FOI ENCONTRADO.'
+                   TO REG-RELDUPNOME
+               PERFORM P340-GRAVAR-LINHA THRU P340-FIM
+           END-IF
+
+           IF FS-REL-OK
+               CLOSE RELDUPNOME
+           END-IF
+
+           DISPLAY 'REGISTROS LIDOS......: ' WS-LIDOS
+           DISPLAY 'PARES DUPLICADOS.....: ' WS-DUPLICADOS
+           .
+       P300-FIM.
+
+       P310-COMPARAR-LINHA.
+           SET WS-J TO WS-I
+           SET WS-J UP BY 1
+           PERFORM P320-COMPARAR-PAR THRU P320-FIM
+               UNTIL WS-J > WS-QTD
+           SET WS-I UP BY 1
+           .
+       P310-FIM.
+
+       P320-COMPARAR-PAR.
+           IF WS-TAB-NOME-VAL(WS-I) NOT = SPACES
+               AND WS-TAB-NOME-VAL(WS-I) = WS-TAB-NOME-VAL(WS-J)
+               ADD 1 TO WS-DUPLICADOS
+               MOVE SPACES TO REG-RELDUPNOME
+               STRING 'ID '                     DELIMITED BY SIZE
+                      WS-TAB-ID(WS-I)            DELIMITED BY SIZE
+                      ' E ID '                   DELIMITED BY SIZE
+                      WS-TAB-ID(WS-J)            DELIMITED BY SIZE
+                      ' : '                      DELIMITED BY SIZE
+                      WS-TAB-NOME-VAL(WS-I)      DELIMITED BY SIZE
+                      INTO REG-RELDUPNOME
+               END-STRING
+               PERFORM P340-GRAVAR-LINHA THRU P340-FIM
+           END-IF
+           SET WS-J UP BY 1
+           .
+       P320-FIM.
+
+       P340-GRAVAR-LINHA.
+           IF FS-REL-OK
+               WRITE REG-RELDUPNOME
+           END-IF
+           DISPLAY FUNCTION TRIM(REG-RELDUPNOME)
+           .
+       P340-FIM.
+
+       P900-FIM.
+            STOP RUN.
+
+       END PROGRAM DUPNOME.
