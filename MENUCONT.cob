@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *POR PADRÃO O PROGRAM-ID DEVE TER NO MAXIMO 8 DIGITOS.
+       PROGRAM-ID. MENUCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO                  PIC 9(01) VALUE ZEROES.
+
+       77 WS-SAIR                   PIC X VALUE 'N'.
+          88 SAIR-OK                VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SET SAIR-OK TO FALSE
+           PERFORM P100-MENU THRU P100-FIM UNTIL SAIR-OK
+           PERFORM P900-FIM.
+
+       P100-MENU.
+           DISPLAY ' '
+           DISPLAY '*** MENU DE CONTATOS ***'
+           DISPLAY '1 - CADASTRAR CONTATO'
+           DISPLAY '2 - LISTAR CONTATOS'
+           DISPLAY '3 - ALTERAR CONTATO'
+           DISPLAY '4 - EXCLUIR CONTATO'
+           DISPLAY '5 - REATIVAR CONTATO'
+           DISPLAY '6 - SAIR'
+           DISPLAY 'INFORME A OPCAO: '
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL 'CADCONTATOSSEQUENCIAL'
+               WHEN 2
+                   CALL 'LISTCONTSEQ'
+               WHEN 3
+                   CALL 'ALTERCONT'
+               WHEN 4
+                   CALL 'EXCLUIRCONT'
+               WHEN 5
+                   CALL 'UNDELCONT'
+               WHEN 6
+                   SET SAIR-OK TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE
+           .
+       P100-FIM.
+
+       P900-FIM.
+            GOBACK.
+
+       END PROGRAM MENUCONT.
