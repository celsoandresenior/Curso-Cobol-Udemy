@@ -14,7 +14,8 @@
           03 filler         pic x.
           03 ws-data-mm     pic 9(02).
           03 filler         pic x.
-          03 ws-data-aa     pic 9(02).
+          03 ws-data-aaaa   pic 9(04).
+       77 ws-data-aa        pic 9(02) value zeros .
        77 ws-total          pic 9(02) value zeros .
        77 filler            pic x(10) values "12/02/2021".
 
@@ -25,7 +26,13 @@
           88 ws-fev-nb             value 1 thru 28.
           88 ws-fev-b              value 1 thru 29.
           88 ws-mes-30             value 1 thru 30.
-          88 ws-mes-31             value 1 thru 31.   
+          88 ws-mes-31             value 1 thru 31.
+
+       77 ws-ano-div        pic 9(02) value zeros.
+       77 ws-ano-resto      pic 9(02) value zeros.
+
+       77 ws-data-ok        pic x value "N".
+          88 ws-data-valida       value "S".
 
       *-----------------------------------------------------------------
       * Area dedicada a execução das procedures do programa.
@@ -36,6 +43,7 @@
            display ws-data.
            perform 0001-inicio.
            perform 0002-processamento.
+           perform 0003-valida-data.
            perform 0002-final.
  
        0001-inicio.
@@ -58,9 +66,51 @@
                before initial "2021".
            display ws-total.
 
-           
-    
-       0002-final.   
+       0003-valida-data.
+           display "validando a data informada..........".
+           move ws-data-mm to ws-meses-ano.
+           move ws-data-dd to ws-dias-mes.
+           move ws-data-aaaa(3:2) to ws-data-aa.
+           move "N" to ws-data-ok.
+
+           if not ws-mes-atual
+               display "mes invalido."
+               go to 0003-fim
+           end-if.
+
+           evaluate ws-meses-ano
+               when 4 when 6 when 9 when 11
+                   if ws-mes-30
+                       move "S" to ws-data-ok
+                   end-if
+               when 2
+                   divide ws-data-aa by 4 giving ws-ano-div
+                       remainder ws-ano-resto
+                   if ws-data-aa = 0
+                       divide ws-data-aaaa by 400 giving ws-ano-div
+                           remainder ws-ano-resto
+                   end-if
+                   if ws-ano-resto = 0 and ws-fev-b
+                       move "S" to ws-data-ok
+                   end-if
+                   if ws-ano-resto not = 0 and ws-fev-nb
+                       move "S" to ws-data-ok
+                   end-if
+               when other
+                   if ws-mes-31
+                       move "S" to ws-data-ok
+                   end-if
+           end-evaluate.
+
+           if ws-data-valida
+               display "data valida."
+           else
+               display "dia invalido para o mes informado."
+           end-if.
+
+       0003-fim.
+
+       0002-final.
            display "FINAL DO PROCESSAMENTO............................".
            stop run.
 
