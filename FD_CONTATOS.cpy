@@ -0,0 +1,35 @@
+      *****************************************************************
+      * COPY FD_CONTATOS
+      * Record description for the CONTATOS master file, shared by
+      * CADCONTATOSSEQUENCIAL, LISTCONTSEQ, ALTERCONT, EXCLUIRCONT and
+      * the CONTATOS batch jobs. Carries the full contact card as
+      * defined by the CADASTRO-PF group (see LAYOUT001.cpy).
+      *****************************************************************
+       01 REG-CONTATOS.
+           03 ID-CONTATO             PIC 9(05).
+           03 NM-CONTATO             PIC X(40).
+           03 DT-INCLUSAO            PIC 9(08).
+           03 DT-ALTERACAO           PIC 9(08).
+           03 IND-EXCLUIDO           PIC X(01).
+               88 CONTATO-ATIVO          VALUE 'N'.
+               88 CONTATO-EXCLUIDO       VALUE 'S'.
+           03 CADASTRO-PF.
+               05 WS-NOME.
+                   07 WS-PRIMEIRO-NOME   PIC X(20).
+                   07 WS-ULTIMO-NOME     PIC X(20).
+               05 WS-TELEFONE.
+                   07 WS-PAIS            PIC 9(02).
+                   07 WS-DDD             PIC 9(02).
+                   07 WS-PREFIXO         PIC 9(04).
+                   07 WS-SUFIXO          PIC 9(04).
+               05 WS-ENDERECO.
+                   07 WS-RUA             PIC X(15).
+                   07 WS-BAIRRO          PIC X(15).
+                   07 WS-CIDADE          PIC X(15).
+                   07 WS-UF              PIC X(02).
+                   07 WS-CEP.
+                       09 WS-CEP-1       PIC X(04).
+                       09 WS-CEP-2       PIC X(03).
+               05 WS-NACIONALIDADE       PIC X(20).
+               05 WS-PROFISSAO           PIC X(20).
+               05 WS-EMAIL               PIC X(40).
