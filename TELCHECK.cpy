@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COPY TELCHECK
+      * Checks WS-PAIS/WS-DDD/WS-PREFIXO/WS-SUFIXO (CADASTRO-PF, see
+      * LAYOUT001.cpy) for non-numeric content and sets TELEFONE-VALIDO
+      * (see TELSTATUS.cpy) accordingly. COPY this fragment into any
+      * paragraph that has just captured or loaded a CADASTRO-PF phone
+      * number, before that number is written or exported.
+      *****************************************************************
+           SET TELEFONE-VALIDO TO TRUE
+           IF WS-PAIS NOT NUMERIC OR WS-DDD NOT NUMERIC
+              OR WS-PREFIXO NOT NUMERIC OR WS-SUFIXO NOT NUMERIC
+               SET TELEFONE-VALIDO TO FALSE
+           END-IF
