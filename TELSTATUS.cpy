@@ -0,0 +1,8 @@
+      *****************************************************************
+      * COPY TELSTATUS
+      * 88-level condition for a one-character phone-validity switch.
+      * Expected to be COPY'd right after a "77 WS-TEL-VALIDO PIC X."
+      * declaration, shared by every program that captures or exports
+      * a CADASTRO-PF phone number.
+      *****************************************************************
+           88 TELEFONE-VALIDO              VALUE 'S' FALSE 'N'.
