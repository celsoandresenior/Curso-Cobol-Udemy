@@ -0,0 +1,170 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose: CONSULTA, DADO UM ID-CONTATO, TODAS AS LINHAS JA
+      *          GRAVADAS NO LOG DE ALTERACOES DO ALTERCONT (ANTES/
+      *          DEPOIS) REFERENTES AQUELE CONTATO, NA ORDEM EM QUE
+      *          FORAM GRAVADAS (ORDEM CRONOLOGICA, POIS O ALTERCONT
+      *          SEMPRE ABRE O LOG EM EXTEND/APPEND).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ALTERLOG ASSIGN TO DYNAMIC
+               WS-ALTERLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+               SELECT RELHIST ASSIGN TO DYNAMIC
+               WS-RELHIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ALTERLOG.
+       01 REG-LOG                   PIC X(270).
+
+       FD RELHIST.
+       01 REG-RELHIST               PIC X(270).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ALTERLOG-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\ALTERCONT.LOG'.
+       77 WS-RELHIST-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\RELHIST.TXT'.
+
+       77 WS-ID-CONSULTA            PIC 9(05) VALUE ZEROES.
+       77 WS-ID-LOG                 PIC 9(05) VALUE ZEROES.
+
+       77 WS-LIDOS                  PIC 9(05) VALUE ZEROES.
+       77 WS-ENCONTRADOS            PIC 9(05) VALUE ZEROES.
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-FS                     PIC 99.
+          COPY FSTATUS.
+
+       77 WS-FS-REL                 PIC 99.
+          88 FS-REL-OK              VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** CONSULTA DE HISTORICO DE ALTERACOES ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P200-SOLICITAR-ID THRU P200-FIM
+           PERFORM P300-CONSULTAR THRU P300-FIM
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'ALTERLOG_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ALTERLOG-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-ALTERLOG-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\ALTERCONT.LOG'
+                   TO WS-ALTERLOG-PATH
+           END-IF
+
+           DISPLAY 'RELHIST_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-RELHIST-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-RELHIST-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\RELHIST.TXT'
+                   TO WS-RELHIST-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P200-SOLICITAR-ID.
+           DISPLAY 'INFORME O ID DO CONTATO: '
+           ACCEPT WS-ID-CONSULTA
+           .
+       P200-FIM.
+
+       P300-CONSULTAR.
+           SET EOF-OK TO FALSE
+           SET FS-OK  TO TRUE
+
+           OPEN INPUT ALTERLOG
+
+           IF FS-OK
+               OPEN OUTPUT RELHIST
+               IF NOT FS-REL-OK
+                   DISPLAY 'ERRO AO GRAVAR O RELATORIO DE HISTORICO.'
+               END-IF
+
+               PERFORM P340-GRAVAR-CABECALHO THRU P340-FIM
+
+               PERFORM P310-LER-UMA-LINHA THRU P310-FIM
+                   UNTIL EOF-OK
+
+               CLOSE ALTERLOG
+               IF FS-REL-OK
+                   CLOSE RELHIST
+               END-IF
+           ELSE
+               IF FS-ARQUIVO-NAO-ENCONTRADO
+                   DISPLAY 'NENHUM LOG DE ALTERACOES ENCONTRADO AINDA.'
+               ELSE
+                   COPY FSDIAG.
+               END-IF
+           END-IF
+
+           DISPLAY 'LINHAS LIDAS.........: ' WS-LIDOS
+           DISPLAY 'LINHAS ENCONTRADAS...: ' WS-ENCONTRADOS
+
+           IF WS-ENCONTRADOS = 0
+               DISPLAY 'NENHUMA ALTERACAO REGISTRADA PARA ESTE ID.'
+           END-IF
+           .
+       P300-FIM.
+
+       P310-LER-UMA-LINHA.
+           READ ALTERLOG
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   MOVE REG-LOG(5:5) TO WS-ID-LOG
+                   IF WS-ID-LOG = WS-ID-CONSULTA
+                       ADD 1 TO WS-ENCONTRADOS
+                       MOVE REG-LOG TO REG-RELHIST
+                       PERFORM P350-GRAVAR-LINHA THRU P350-FIM
+                   END-IF
+           END-READ
+           .
+       P310-FIM.
+
+       P340-GRAVAR-CABECALHO.
+           MOVE SPACES TO REG-RELHIST
+           STRING 'HISTORICO DE ALTERACOES DO CONTATO ID '
+                                           DELIMITED BY SIZE
+                  WS-ID-CONSULTA          DELIMITED BY SIZE
+                  INTO REG-RELHIST
+           END-STRING
+           PERFORM P350-GRAVAR-LINHA THRU P350-FIM
+           MOVE SPACES TO REG-RELHIST
+           PERFORM P350-GRAVAR-LINHA THRU P350-FIM
+           .
+       P340-FIM.
+
+       P350-GRAVAR-LINHA.
+           IF FS-REL-OK
+               WRITE REG-RELHIST
+           END-IF
+           DISPLAY FUNCTION TRIM(REG-RELHIST)
+           .
+       P350-FIM.
+
+       P900-FIM.
+            STOP RUN.
+
+       END PROGRAM HISTCONT.
