@@ -15,27 +15,97 @@
 
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
+               SELECT RELCONTATOS ASSIGN TO DYNAMIC
+               WS-RELCONTATOS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+               SELECT WS-ARQ-ORDENACAO ASSIGN TO DYNAMIC
+               WS-ORDENACAO-PATH.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD CONTATOS.
           COPY FD_CONTATOS.
 
+       FD RELCONTATOS.
+       01 REG-RELATORIO             PIC X(80).
+
+       SD WS-ARQ-ORDENACAO.
+          COPY FD_CONTATOS REPLACING
+               ==REG-CONTATOS==      BY ==REG-ORDENACAO==
+               ==ID-CONTATO==        BY ==SRT-ID-CONTATO==
+               ==NM-CONTATO==        BY ==SRT-NM-CONTATO==
+               ==DT-INCLUSAO==       BY ==SRT-DT-INCLUSAO==
+               ==DT-ALTERACAO==      BY ==SRT-DT-ALTERACAO==
+               ==IND-EXCLUIDO==      BY ==SRT-IND-EXCLUIDO==
+               ==CONTATO-ATIVO==     BY ==SRT-CONTATO-ATIVO==
+               ==CONTATO-EXCLUIDO==  BY ==SRT-CONTATO-EXCLUIDO==
+               ==CADASTRO-PF==       BY ==SRT-CADASTRO-PF==
+               ==WS-NOME==           BY ==SRT-NOME==
+               ==WS-PRIMEIRO-NOME==  BY ==SRT-PRIMEIRO-NOME==
+               ==WS-ULTIMO-NOME==    BY ==SRT-ULTIMO-NOME==
+               ==WS-TELEFONE==       BY ==SRT-TELEFONE==
+               ==WS-PAIS==           BY ==SRT-PAIS==
+               ==WS-DDD==            BY ==SRT-DDD==
+               ==WS-PREFIXO==        BY ==SRT-PREFIXO==
+               ==WS-SUFIXO==         BY ==SRT-SUFIXO==
+               ==WS-ENDERECO==       BY ==SRT-ENDERECO==
+               ==WS-RUA==            BY ==SRT-RUA==
+               ==WS-BAIRRO==         BY ==SRT-BAIRRO==
+               ==WS-CIDADE==         BY ==SRT-CIDADE==
+               ==WS-UF==             BY ==SRT-UF==
+               ==WS-CEP-1==          BY ==SRT-CEP-1==
+               ==WS-CEP-2==          BY ==SRT-CEP-2==
+               ==WS-CEP==            BY ==SRT-CEP==
+               ==WS-NACIONALIDADE==  BY ==SRT-NACIONALIDADE==
+               ==WS-PROFISSAO==      BY ==SRT-PROFISSAO==
+               ==WS-EMAIL==           BY ==SRT-EMAIL==.
+
 
        WORKING-STORAGE SECTION.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-RELCONTATOS-PATH       PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\RELCONTATOS.TXT'.
+
        77 WS-CONT                   PIC 9(03) VALUE ZEROES.
+       77 WS-LIDOS                  PIC 9(03) VALUE ZEROES.
+
+       77 WS-FS-REL                 PIC 99.
+          88 FS-REL-OK              VALUE 0.
+
+       77 WS-PAGINA                 PIC 9(03) VALUE ZEROES.
+       77 WS-LINHAS-PAGINA          PIC 9(02) VALUE ZEROES.
+       77 WS-MAX-LINHAS-PAGINA      PIC 9(02) VALUE 20.
 
-       01 WS-REGISTRO               PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-         03 WS-ID-CONTATO           PIC 9(02).
-         03 WS-NM-CONTATO           PIC X(20).
+       77 WS-CONSOLE-LINHAS         PIC 9(02) VALUE ZEROES.
+       77 WS-CONSOLE-MAX            PIC 9(02) VALUE 10.
+       77 WS-PARAR                  PIC X VALUE 'N'.
+          88 PARAR-LISTAGEM         VALUE 'S' FALSE 'N'.
+
+       77 WS-ORDENACAO-PATH         PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\LISTCONTSEQ.SRT'.
+
+       77 WS-ORDENAR-POR            PIC X VALUE 'I'.
+          88 ORDENAR-POR-ID         VALUE 'I'.
+          88 ORDENAR-POR-NOME       VALUE 'N'.
+
+       77 WS-FILTRO-NOME            PIC X(40) VALUE SPACES.
+       77 WS-FILTRO-DDD             PIC 9(02) VALUE ZEROES.
+       77 WS-OCORRENCIAS            PIC 9(03) VALUE ZEROES.
+
+       77 WS-CONFERE                PIC X VALUE 'S'.
+          88 REGISTRO-CONFERE       VALUE 'S' FALSE 'N'.
 
        77 WS-EOF                    PIC X.
           88 EOF-OK                 VALUE 'S' FALSE 'N'.
@@ -44,42 +114,273 @@
           88 EXIT-OK                VALUE 'F' FALSE 'N'.
 
        77 WS-FS                     PIC 99.
-          88 FS-OK                  VALUE 0.
+          COPY FSTATUS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "*** CONTATOS ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
            SET EXIT-OK TO FALSE
            PERFORM P300-LISTAR THRU P300-FIM
            PERFORM P900-FIM.
 
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'RELCONTATOS_PATH'    UPON ENVIRONMENT-NAME
+           ACCEPT   WS-RELCONTATOS-PATH  FROM ENVIRONMENT-VALUE
+           IF WS-RELCONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\RELCONTATOS.TXT'
+                   TO WS-RELCONTATOS-PATH
+           END-IF
+
+           DISPLAY 'LISTCONTSEQ_SRT_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ORDENACAO-PATH    FROM ENVIRONMENT-VALUE
+           IF WS-ORDENACAO-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\LISTCONTSEQ.SRT'
+                   TO WS-ORDENACAO-PATH
+           END-IF
+           .
+       P100-FIM.
+
        P300-LISTAR.
            SET EOF-OK TO FALSE
            SET FS-OK  TO TRUE
-           SET WS-CONT TO 0.
+           SET WS-CONT TO 0
+           SET WS-LIDOS TO 0.
+           SET WS-CONSOLE-LINHAS TO 0
+           SET PARAR-LISTAGEM TO FALSE
 
-           OPEN INPUT CONTATOS
+           DISPLAY 'FILTRAR POR PARTE DO NOME (BRANCO = TODOS): '
+           ACCEPT WS-FILTRO-NOME
+           DISPLAY 'FILTRAR POR DDD (00 = TODOS): '
+           ACCEPT WS-FILTRO-DDD
+           DISPLAY 'ORDENAR POR: (I)D OU (N)OME? '
+           ACCEPT WS-ORDENAR-POR
 
-           PERFORM UNTIL EOF-OK
+           PERFORM P320-ABRIR-RELATORIO
+
+           IF ORDENAR-POR-NOME
+               SORT WS-ARQ-ORDENACAO
+                   ON ASCENDING KEY SRT-NM-CONTATO
+                   INPUT PROCEDURE P362-CARREGAR-ORDENACAO
+                   OUTPUT PROCEDURE P364-EXIBIR-ORDENADO
+           ELSE
+               PERFORM P366-LISTAR-POR-ID THRU P366-FIM
+           END-IF
+
+           PERFORM P350-FECHAR-RELATORIO
+           DISPLAY 'TOTAL DE REGISTROS LIDOS......: ' WS-LIDOS
+           DISPLAY 'TOTAL DE REGISTROS ENCONTRADOS: ' WS-CONT
+           .
+       P300-FIM.
+
+       P366-LISTAR-POR-ID.
+           OPEN INPUT CONTATOS
+           PERFORM UNTIL EOF-OK OR PARAR-LISTAGEM
                IF FS-OK THEN
-                   READ CONTATOS INTO WS-REGISTRO
+                   READ CONTATOS
                        AT END
                            SET EOF-OK TO TRUE
                        NOT AT END
-                           ADD 1 TO WS-CONT
-                           DISPLAY "REGISTRO" WS-CONT " " WS-REGISTRO
+                           ADD 1 TO WS-LIDOS
+                           IF NOT CONTATO-EXCLUIDO
+                               PERFORM P315-CONFERE-FILTRO
+                               IF REGISTRO-CONFERE
+                                   ADD 1 TO WS-CONT
+                                   PERFORM P310-EXIBIR
+                                   PERFORM P340-GRAVAR-RELATORIO
+                                   ADD 1 TO WS-CONSOLE-LINHAS
+                                   IF WS-CONSOLE-LINHAS NOT LESS THAN
+                                           WS-CONSOLE-MAX
+                                       PERFORM P312-PAUSAR-TELA
+                                           THRU P312-FIM
+                                   END-IF
+                               END-IF
+                           END-IF
                    END-READ
                    ELSE
-                       DISPLAY 'ERRO: ' WS-FS
+                       COPY FSDIAG.
 
                END-IF
 
            END-PERFORM.
 
+           CLOSE CONTATOS
+           .
+       P366-FIM.
+
+       P315-CONFERE-FILTRO.
+           SET REGISTRO-CONFERE TO TRUE
 
+           IF WS-FILTRO-NOME NOT = SPACES
+               MOVE 0 TO WS-OCORRENCIAS
+               INSPECT NM-CONTATO TALLYING WS-OCORRENCIAS
+                   FOR ALL FUNCTION TRIM(WS-FILTRO-NOME)
+               IF WS-OCORRENCIAS = 0
+                   SET REGISTRO-CONFERE TO FALSE
+               END-IF
+           END-IF
+
+           IF WS-FILTRO-DDD NOT = 0
+               IF WS-DDD NOT = WS-FILTRO-DDD
+                   SET REGISTRO-CONFERE TO FALSE
+               END-IF
+           END-IF
+           .
+       P315-FIM.
+
+       P312-PAUSAR-TELA.
+           DISPLAY '-------------------------------------------------'
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> P/ CONTINUAR, OU F PARA '
+                   'INTERROMPER A LISTAGEM.'
+           ACCEPT WS-EXIT
+           IF EXIT-OK
+               SET PARAR-LISTAGEM TO TRUE
+           END-IF
+           SET WS-CONSOLE-LINHAS TO 0
+           .
+       P312-FIM.
+
+       P362-CARREGAR-ORDENACAO.
+           OPEN INPUT CONTATOS
+           PERFORM UNTIL EOF-OK
+               READ CONTATOS
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LIDOS
+                       IF NOT CONTATO-EXCLUIDO
+                           PERFORM P315-CONFERE-FILTRO
+                           IF REGISTRO-CONFERE
+                               MOVE REG-CONTATOS TO REG-ORDENACAO
+                               RELEASE REG-ORDENACAO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
            CLOSE CONTATOS
+           SET EOF-OK TO FALSE
            .
-       P300-FIM.
+       P362-FIM.
+
+       P364-EXIBIR-ORDENADO.
+           SET EOF-OK TO FALSE
+           PERFORM UNTIL EOF-OK OR PARAR-LISTAGEM
+               RETURN WS-ARQ-ORDENACAO
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       IF NOT PARAR-LISTAGEM
+                           MOVE REG-ORDENACAO TO REG-CONTATOS
+                           ADD 1 TO WS-CONT
+                           PERFORM P310-EXIBIR
+                           PERFORM P340-GRAVAR-RELATORIO
+                           ADD 1 TO WS-CONSOLE-LINHAS
+                           IF WS-CONSOLE-LINHAS NOT LESS THAN
+                                   WS-CONSOLE-MAX
+                               PERFORM P312-PAUSAR-TELA THRU P312-FIM
+                           END-IF
+                       END-IF
+               END-RETURN
+           END-PERFORM
+           .
+       P364-FIM.
+
+       P320-ABRIR-RELATORIO.
+           OPEN OUTPUT RELCONTATOS
+           SET WS-PAGINA TO 0
+           SET WS-LINHAS-PAGINA TO 0
+           IF FS-REL-OK
+               PERFORM P330-CABECALHO-RELATORIO
+           END-IF
+           .
+       P320-FIM.
+
+       P330-CABECALHO-RELATORIO.
+           ADD 1 TO WS-PAGINA
+           MOVE SPACES TO REG-RELATORIO
+           STRING 'RELATORIO DE CONTATOS'  DELIMITED BY SIZE
+                  ' - PAGINA '             DELIMITED BY SIZE
+                  WS-PAGINA                DELIMITED BY SIZE
+                  INTO REG-RELATORIO
+           END-STRING
+           WRITE REG-RELATORIO
+           MOVE SPACES TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE 'ID    NOME                              TELEFONE'
+               TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           SET WS-LINHAS-PAGINA TO 0
+           .
+       P330-FIM.
+
+       P340-GRAVAR-RELATORIO.
+           IF FS-REL-OK
+               IF WS-LINHAS-PAGINA NOT LESS THAN WS-MAX-LINHAS-PAGINA
+                   PERFORM P330-CABECALHO-RELATORIO
+               END-IF
+               MOVE SPACES TO REG-RELATORIO
+               STRING ID-CONTATO                DELIMITED BY SIZE
+                      '  '                       DELIMITED BY SIZE
+                      NM-CONTATO                 DELIMITED BY SIZE
+                      ' ('                       DELIMITED BY SIZE
+                      WS-DDD                     DELIMITED BY SIZE
+                      ') '                       DELIMITED BY SIZE
+                      WS-PREFIXO                 DELIMITED BY SIZE
+                      '-'                        DELIMITED BY SIZE
+                      WS-SUFIXO                  DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+               ADD 1 TO WS-LINHAS-PAGINA
+           END-IF
+           .
+       P340-FIM.
+
+       P350-FECHAR-RELATORIO.
+           IF FS-REL-OK
+               MOVE SPACES TO REG-RELATORIO
+               WRITE REG-RELATORIO
+               MOVE SPACES TO REG-RELATORIO
+               STRING 'TOTAL DE REGISTROS LIDOS: '  DELIMITED BY SIZE
+                      WS-LIDOS                      DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+               MOVE SPACES TO REG-RELATORIO
+               STRING 'TOTAL DE REGISTROS: '  DELIMITED BY SIZE
+                      WS-CONT                 DELIMITED BY SIZE
+                      INTO REG-RELATORIO
+               END-STRING
+               WRITE REG-RELATORIO
+               CLOSE RELCONTATOS
+           END-IF
+           .
+       P350-FIM.
+
+       P310-EXIBIR.
+           DISPLAY '-------------------------------------------------'
+           DISPLAY 'REGISTRO Nº.: ' WS-CONT
+           DISPLAY 'ID..........: ' ID-CONTATO
+           DISPLAY 'NOME.........: ' NM-CONTATO
+           DISPLAY 'TELEFONE....: (' WS-DDD ') ' WS-PREFIXO '-'
+                   WS-SUFIXO
+           DISPLAY 'ENDERECO....: ' WS-RUA ', ' WS-BAIRRO
+           DISPLAY 'CIDADE/UF...: ' WS-CIDADE '/' WS-UF
+           DISPLAY 'CEP.........: ' WS-CEP-1 '-' WS-CEP-2
+           DISPLAY 'NACIONALID..: ' WS-NACIONALIDADE
+           DISPLAY 'PROFISSAO...: ' WS-PROFISSAO
+           DISPLAY 'INCLUSAO....: ' DT-INCLUSAO
+           DISPLAY 'ALTERACAO...: ' DT-ALTERACAO
+           .
+
        P900-FIM.
-            STOP RUN.
+            GOBACK.
 
        END PROGRAM LISTCONTSEQ.
