@@ -17,10 +17,18 @@
 
        INPUT-OUTPUT                                             SECTION.
        FILE-CONTROL.
-           SELECT ARQCSV ASSIGN 
-           TO 'C:\Users\gotic\opencobolfiles\bin\teste.csv'
+           SELECT ARQCSV ASSIGN TO DYNAMIC
+           WS-ARQCSV-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CONTATOS ASSIGN TO DYNAMIC
+           WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
        DATA                                                    DIVISION.
 
 
@@ -28,31 +36,122 @@
        FD ARQCSV.
        01 REG-CSV       PIC X(70).
 
+       FD CONTATOS.
+          COPY FD_CONTATOS.
+
        WORKING-STORAGE                                          SECTION.
-       77 WS-NAME-F       PIC X(10).
-       77 WS-NAME-L       PIC X(10).
-       77 WS-EMAIL        PIC X(30).
-       77 WS-PHONE        PIC x(14).
-       77 WS-TESTE        PIC 9(04).
+       77 WS-ARQCSV-PATH  PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\bin\teste.csv'.
+       77 WS-CONTATOS-PATH PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-NAME-F       PIC X(20).
+       77 WS-NAME-L       PIC X(20).
+       77 WS-PHONE        PIC X(14).
+
+       77 WS-EOF           PIC X.
+          88 EOF-OK        VALUE 'S' FALSE 'N'.
+
+       77 WS-TEL-VALIDO    PIC X VALUE 'N'.
+          COPY TELSTATUS.
+
+       77 WS-TEL-COMPOSTO         PIC 9(08) VALUE ZEROES.
+       77 WS-TEL-COMPOSTO-VALIDO  PIC X.
+          COPY TELCSTAT.
+
+       77 WS-FS            PIC 99.
+          COPY FSTATUS.
+
+       77 WS-LIDOS          PIC 9(05) VALUE ZEROES.
+       77 WS-EXPORTADOS     PIC 9(05) VALUE ZEROES.
+       77 WS-REJEITADOS     PIC 9(05) VALUE ZEROES.
+       77 WS-EXCLUIDOS      PIC 9(05) VALUE ZEROES.
 
 
 
        PROCEDURE                                               DIVISION.
        0001-MAIN.
-           OPEN OUTPUT ARQCSV
+           DISPLAY 'ARQCSV_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ARQCSV-PATH FROM ENVIRONMENT-VALUE
+           IF WS-ARQCSV-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\bin\teste.csv'
+                   TO WS-ARQCSV-PATH
+           END-IF
+
+           DISPLAY 'CONTATOS_PATH' UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
 
             DISPLAY
            "**********************************************************".
-           MOVE 'CELSO'           TO WS-NAME-F.
-           MOVE 'LIMA'            TO WS-NAME-L.
-           MOVE 'CELSO@CELSO.COM' TO WS-EMAIL.
-           MOVE '5511980460200'   TO WS-PHONE.
-           MOVE WS-PHONE(10:)     TO WS-TESTE.
-      *    * 1234567890123
-      *    * 5511980460200
-           DISPLAY WS-TESTE.
-
-   
+
+           SET EOF-OK TO FALSE
+           SET FS-OK  TO TRUE
+
+           OPEN OUTPUT ARQCSV
+           OPEN INPUT CONTATOS
+
+           IF FS-OK
+               PERFORM P100-EXPORTA-REGISTRO THRU P100-FIM
+                   UNTIL EOF-OK
+           ELSE
+               COPY FSDIAG.
+           END-IF
+
+           CLOSE CONTATOS
+           CLOSE ARQCSV.
+
+           DISPLAY 'REGISTROS LIDOS.......: ' WS-LIDOS
+           DISPLAY 'REGISTROS EXPORTADOS..: ' WS-EXPORTADOS
+           DISPLAY 'REGISTROS REJEITADOS..: ' WS-REJEITADOS
+           DISPLAY 'REGISTROS EXCLUIDOS...: ' WS-EXCLUIDOS
+
+            STOP RUN.
+
+       P100-EXPORTA-REGISTRO.
+           READ CONTATOS
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   IF NOT CONTATO-EXCLUIDO
+                       COPY TELCHECK.
+                       IF TELEFONE-VALIDO
+                           COPY TELCOMP.
+                           IF TEL-COMPOSTO-VALIDO
+                               PERFORM P110-MONTA-LINHA-CSV
+                               WRITE REG-CSV
+                               ADD 1 TO WS-EXPORTADOS
+                           ELSE
+                               DISPLAY 'TELEFONE NAO REPRESENTAVEL. '
+                                       'CONTATO ' ID-CONTATO
+                                       ' NAO EXPORTADO.'
+                               ADD 1 TO WS-REJEITADOS
+                           END-IF
+                       ELSE
+                           DISPLAY 'TELEFONE INVALIDO. CONTATO '
+                                   ID-CONTATO ' NAO EXPORTADO.'
+                           ADD 1 TO WS-REJEITADOS
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-EXCLUIDOS
+                   END-IF
+           END-READ
+           .
+       P100-FIM.
+
+       P110-MONTA-LINHA-CSV.
+           MOVE WS-PRIMEIRO-NOME TO WS-NAME-F
+           MOVE WS-ULTIMO-NOME   TO WS-NAME-L
+           STRING WS-PAIS        DELIMITED BY SIZE
+                  WS-DDD         DELIMITED BY SIZE
+                  WS-PREFIXO     DELIMITED BY SIZE
+                  WS-SUFIXO      DELIMITED BY SIZE
+                  INTO WS-PHONE
+           END-STRING
+
            STRING FUNCTION TRIM(WS-NAME-F)      DELIMITED BY SIZE
                            ' '                  DELIMITED BY SIZE
                   FUNCTION TRIM(WS-NAME-L)      DELIMITED BY SIZE
@@ -66,17 +165,13 @@
                   FUNCTION TRIM(WS-PHONE(3:2))  DELIMITED BY SIZE
                            ')'                  DELIMITED BY SIZE
                            ' '                  DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PHONE(5:1))  DELIMITED BY SIZE
-                           '.'                  DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PHONE(6:4))  DELIMITED BY SIZE
-                           '.'                  DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PHONE(10:))  DELIMITED BY SIZE         
+                  FUNCTION TRIM(WS-PHONE(5:4))  DELIMITED BY SIZE
+                           '-'                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PHONE(9:4))  DELIMITED BY SIZE
                   INTO REG-CSV
-           END-STRING.
+           END-STRING
+           .
+       P110-FIM.
 
-           WRITE REG-CSV.
-           CLOSE ARQCSV.
-
-            STOP RUN.
        0001-MAIN-END.
        END PROGRAM PROGCSV.
