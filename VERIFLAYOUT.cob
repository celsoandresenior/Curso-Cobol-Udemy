@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose: CONFERE SE O TAMANHO DO REGISTRO REG-CONTATOS (LAYOUT
+      *          PARTILHADO POR TODOS OS PROGRAMAS DA FAMILIA CONTATOS)
+      *          CONTINUA BATENDO COM O TAMANHO CONHECIDO NA ULTIMA VEZ
+      *          EM QUE O LAYOUT FOI CONFERIDO, USANDO FUNCTION LENGTH
+      *          DA MESMA FORMA QUE A AULA33 MEDE WS-ENDERECO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFLAYOUT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       COPY FD_CONTATOS.
+
+      * TAMANHO DE REG-CONTATOS CONFERIDO NA ULTIMA REVISAO DESTE
+      * PROGRAMA. SE O LAYOUT DE FD_CONTATOS.cpy MUDAR (CAMPO
+      * ACRESCENTADO, REMOVIDO OU REDIMENSIONADO) SEM ESTE VALOR SER
+      * ATUALIZADO JUNTO, O PROGRAMA ACUSA A DIVERGENCIA EM VEZ DE
+      * PASSAR EM SILENCIO.
+       77 WS-TAMANHO-ESPERADO       PIC 9(06) VALUE 000248.
+       77 WS-TAMANHO-ATUAL          PIC 9(06) VALUE ZEROES.
+
+       77 WS-LAYOUT-OK              PIC X VALUE 'N'.
+          88 LAYOUT-CONFERE         VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** VERIFICACAO DE LAYOUT DO REGISTRO CONTATOS ***".
+           PERFORM P100-CONFERIR-TAMANHO
+           PERFORM P900-FIM.
+
+       P100-CONFERIR-TAMANHO.
+           COMPUTE WS-TAMANHO-ATUAL = FUNCTION LENGTH(REG-CONTATOS)
+
+           IF WS-TAMANHO-ATUAL = WS-TAMANHO-ESPERADO
+               SET LAYOUT-CONFERE TO TRUE
+           ELSE
+               SET LAYOUT-CONFERE TO FALSE
+           END-IF
+
+           DISPLAY 'TAMANHO ESPERADO......: ' WS-TAMANHO-ESPERADO
+           DISPLAY 'TAMANHO ATUAL.........: ' WS-TAMANHO-ATUAL
+
+           IF LAYOUT-CONFERE
+               DISPLAY 'LAYOUT OK. NENHUMA DIVERGENCIA ENCONTRADA.'
+           ELSE
+               DISPLAY 'ALERTA: O LAYOUT DE REG-CONTATOS MUDOU DE '
+                       'TAMANHO. REVISE FD_CONTATOS.cpy E TODOS OS '
+               DISPLAY 'PROGRAMAS QUE O UTILIZAM ANTES DE LIBERAR '
+                       'ESTA MUDANCA.'
+           END-IF
+           .
+
+       P900-FIM.
+            STOP RUN.
+
+       END PROGRAM VERIFLAYOUT.
