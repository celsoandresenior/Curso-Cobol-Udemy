@@ -0,0 +1,293 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *POR PADRÃO O PROGRAM-ID DEVE TER NO MAXIMO 8 DIGITOS.
+       PROGRAM-ID. UNDELCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FS WS-FS2.
+
+               SELECT CONTATOSBKP ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS BKP-ID-CONTATO
+               FILE STATUS IS WS-FS-BKPSRC.
+
+               SELECT BACKUP ASSIGN TO DYNAMIC
+               WS-BACKUP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+               SELECT JOURNAL ASSIGN TO DYNAMIC
+               WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOR.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTATOS.
+
+       FD CONTATOSBKP.
+          COPY FD_CONTATOS REPLACING
+                ==REG-CONTATOS==      BY ==REG-CONTATOS-BKP==
+                ==ID-CONTATO==        BY ==BKP-ID-CONTATO==
+                ==NM-CONTATO==        BY ==BKP-NM-CONTATO==
+                ==DT-INCLUSAO==       BY ==BKP-DT-INCLUSAO==
+                ==DT-ALTERACAO==      BY ==BKP-DT-ALTERACAO==
+                ==IND-EXCLUIDO==      BY ==BKP-IND-EXCLUIDO==
+                ==CONTATO-ATIVO==     BY ==BKP-CONTATO-ATIVO==
+                ==CONTATO-EXCLUIDO==  BY ==BKP-CONTATO-EXCLUIDO==
+                ==CADASTRO-PF==       BY ==BKP-CADASTRO-PF==
+                ==WS-NOME==           BY ==BKP-NOME==
+                ==WS-PRIMEIRO-NOME==  BY ==BKP-PRIMEIRO-NOME==
+                ==WS-ULTIMO-NOME==    BY ==BKP-ULTIMO-NOME==
+                ==WS-TELEFONE==       BY ==BKP-TELEFONE==
+                ==WS-PAIS==           BY ==BKP-PAIS==
+                ==WS-DDD==            BY ==BKP-DDD==
+                ==WS-PREFIXO==        BY ==BKP-PREFIXO==
+                ==WS-SUFIXO==         BY ==BKP-SUFIXO==
+                ==WS-ENDERECO==       BY ==BKP-ENDERECO==
+                ==WS-RUA==            BY ==BKP-RUA==
+                ==WS-BAIRRO==         BY ==BKP-BAIRRO==
+                ==WS-CIDADE==         BY ==BKP-CIDADE==
+                ==WS-UF==             BY ==BKP-UF==
+                ==WS-CEP-1==          BY ==BKP-CEP-1==
+                ==WS-CEP-2==          BY ==BKP-CEP-2==
+                ==WS-CEP==            BY ==BKP-CEP==
+                ==WS-NACIONALIDADE==  BY ==BKP-NACIONALIDADE==
+                ==WS-PROFISSAO==      BY ==BKP-PROFISSAO==
+                ==WS-EMAIL==           BY ==BKP-EMAIL==.
+
+       FD BACKUP.
+       01 REG-BACKUP                PIC X(248).
+
+       FD JOURNAL.
+          COPY JORNAL.
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+
+       77 WS-BACKUP-DIR             PIC X(80)
+          VALUE 'C:\Users\gotic\opencobolfiles\'.
+       77 WS-BACKUP-PATH            PIC X(100) VALUE SPACES.
+       77 WS-DATA-BACKUP            PIC 9(08) VALUE ZEROES.
+
+       77 WS-FS-BKPSRC              PIC 99.
+          88 FS-BKPSRC-OK           VALUE 0.
+
+       77 WS-FS-BKP                 PIC 99.
+          88 FS-BKP-OK              VALUE 0.
+
+       77 WS-DATA-SISTEMA           PIC 9(08) VALUE ZEROES.
+       77 WS-HORA-SISTEMA           PIC 9(08) VALUE ZEROES.
+
+       77 WS-JOURNAL-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'.
+       77 WS-FS-JOR                 PIC 99.
+          88 FS-JOR-OK              VALUE 0.
+       77 WS-JOR-OPERACAO           PIC X(10).
+       77 WS-JOR-ANTES              PIC X(248) VALUE SPACES.
+       77 WS-JOR-DEPOIS             PIC X(248) VALUE SPACES.
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-EXIT                   PIC X.
+          88 EXIT-OK                VALUE 'F' FALSE 'N'.
+
+       77 WS-FS                     PIC 99.
+          COPY FSTATUS.
+       77 WS-FS2                    PIC X(04) VALUE SPACES.
+
+      * CAMPOS DO DIGITO VERIFICADOR DO ID-CONTATO (VEJA CKDIGITO.cpy).
+       77 WS-ID-VALIDO              PIC X VALUE 'N'.
+          COPY CKDSTAT.
+       01 WS-ID-BASE-GRUPO.
+           03 WS-ID-BASE             PIC 9(04) VALUE ZEROES.
+       01 WS-ID-BASE-DIGITOS REDEFINES WS-ID-BASE-GRUPO.
+           03 WS-ID-DIGITO           OCCURS 4 TIMES PIC 9(01).
+       77 WS-ID-DIG                 PIC 9(01) VALUE ZEROES.
+       77 WS-ID-VERIFICAR           PIC 9(05) VALUE ZEROES.
+       77 WS-ID-SOMA                PIC 9(03) VALUE ZEROES.
+       77 WS-ID-QUOCIENTE           PIC 9(03) VALUE ZEROES.
+       77 WS-ID-RESTO               PIC 9(02) VALUE ZEROES.
+       77 WS-ID-DIGITO-CALC         PIC 9(01) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** REATIVAR CONTATOS ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P105-BACKUP-CONTATOS THRU P105-FIM
+           SET EXIT-OK TO FALSE
+           PERFORM P300-REATIVAR THRU P300-FIM UNTIL EXIT-OK
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'BACKUP_DIR'          UPON ENVIRONMENT-NAME
+           ACCEPT   WS-BACKUP-DIR        FROM ENVIRONMENT-VALUE
+           IF WS-BACKUP-DIR = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\' TO WS-BACKUP-DIR
+           END-IF
+
+           DISPLAY 'JOURNAL_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-JOURNAL-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'
+                   TO WS-JOURNAL-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P105-BACKUP-CONTATOS.
+           ACCEPT WS-DATA-BACKUP FROM DATE YYYYMMDD
+           STRING WS-BACKUP-DIR        DELIMITED BY SPACE
+                  'CONTATOS_'          DELIMITED BY SIZE
+                  WS-DATA-BACKUP       DELIMITED BY SIZE
+                  '.BAK'               DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+           END-STRING
+
+           SET FS-BKPSRC-OK TO TRUE
+           OPEN INPUT CONTATOSBKP
+
+           IF FS-BKPSRC-OK
+               SET FS-BKP-OK TO TRUE
+               OPEN OUTPUT BACKUP
+
+               IF FS-BKP-OK
+                   SET EOF-OK TO FALSE
+                   PERFORM P106-COPIAR-REGISTRO-BKP THRU P106-FIM
+                       UNTIL EOF-OK
+                   CLOSE BACKUP
+               ELSE
+                   DISPLAY 'NAO FOI POSSIVEL CRIAR O ARQUIVO DE '
+                       'BACKUP. PROSSEGUINDO SEM BACKUP.'
+               END-IF
+
+               CLOSE CONTATOSBKP
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL ABRIR CONTATOS.DAT PARA '
+                   'BACKUP. PROSSEGUINDO SEM BACKUP.'
+           END-IF
+           .
+       P105-FIM.
+
+       P106-COPIAR-REGISTRO-BKP.
+           READ CONTATOSBKP NEXT RECORD
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   WRITE REG-BACKUP FROM REG-CONTATOS-BKP
+           END-READ
+           .
+       P106-FIM.
+
+       P300-REATIVAR.
+           SET EOF-OK TO FALSE
+           SET FS-OK  TO TRUE
+
+
+           OPEN I-O CONTATOS
+
+           IF FS-OK THEN
+               DISPLAY 'INFORME O ID DO CONTATO: '
+               ACCEPT ID-CONTATO
+               PERFORM P305-VALIDA-DIGITO THRU P305-FIM
+
+               IF NOT ID-VALIDO
+                   DISPLAY 'ID COM DIGITO VERIFICADOR INVALIDO. '
+                       'TENTE NOVAMENTE.'
+               ELSE
+                   PERFORM P307-LER-E-REATIVAR THRU P307-FIM
+               END-IF
+
+           ELSE
+               COPY FSDIAG.
+
+           END-IF
+
+           CLOSE CONTATOS
+           DISPLAY 'TECLE: '
+                   '<QUALQUER TECLA> P/ CONTINUAR, OU F PARA SAIR.'
+           ACCEPT WS-EXIT
+           .
+       P300-FIM.
+
+       P307-LER-E-REATIVAR.
+           READ CONTATOS KEY IS ID-CONTATO
+               INVALID KEY
+                   DISPLAY 'ID INVALIDO. TENTE NOVAMENTE.'
+               NOT INVALID KEY
+                   IF FS-REGISTRO-BLOQUEADO
+                       DISPLAY 'REGISTRO BLOQUEADO POR OUTRO '
+                           'USUARIO. TENTE NOVAMENTE.'
+                   ELSE
+                       IF CONTATO-ATIVO
+                           DISPLAY 'CONTATO JA ENCONTRA-SE ATIVO.'
+                           UNLOCK CONTATOS
+                       ELSE
+                           DISPLAY 'CONTATO: ' NM-CONTATO
+                           MOVE REG-CONTATOS TO WS-JOR-ANTES
+
+                           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                           MOVE 'N'             TO IND-EXCLUIDO
+                           MOVE WS-DATA-SISTEMA TO DT-ALTERACAO
+                           REWRITE REG-CONTATOS
+                           UNLOCK CONTATOS
+                           DISPLAY 'REGISTRO REATIVADO'
+
+                           ACCEPT WS-HORA-SISTEMA FROM TIME
+                           MOVE 'REATIVACAO'    TO WS-JOR-OPERACAO
+                           MOVE REG-CONTATOS    TO WS-JOR-DEPOIS
+                           COPY GRAVAJOR.
+                       END-IF
+                   END-IF
+           END-READ
+           .
+       P307-FIM.
+
+       P305-VALIDA-DIGITO.
+           MOVE ID-CONTATO                TO WS-ID-VERIFICAR
+           MOVE WS-ID-VERIFICAR(1:4)      TO WS-ID-BASE
+           MOVE WS-ID-VERIFICAR(5:1)      TO WS-ID-DIG
+           COPY CKDIGITO.
+           IF WS-ID-DIGITO-CALC = WS-ID-DIG
+               SET ID-VALIDO TO TRUE
+           ELSE
+               SET ID-VALIDO TO FALSE
+           END-IF
+           .
+       P305-FIM.
+
+       P900-FIM.
+            GOBACK.
+
+       END PROGRAM UNDELCONT.
