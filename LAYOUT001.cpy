@@ -17,3 +17,4 @@
                    07 WS-CEP-2     PIC X(03).
            03 WS-NACIONALIDADE     PIC X(20).
            03 WS-PROFISSAO         PIC X(20).
+           03 WS-EMAIL             PIC X(40).
