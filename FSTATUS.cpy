@@ -0,0 +1,18 @@
+      *****************************************************************
+      * COPY FSTATUS
+      * 88-level conditions for a two-digit FILE STATUS item. Expected
+      * to be COPY'd right after a "77/03 WS-FS PIC 99." declaration,
+      * shared by every CONTATOS program so a bad OPEN/READ/WRITE gets
+      * a real diagnosis instead of a raw status code.
+      *****************************************************************
+           88 FS-OK                        VALUE 0.
+           88 FS-FIM-DE-ARQUIVO            VALUE 10.
+           88 FS-CHAVE-DUPLICADA           VALUE 22.
+           88 FS-REGISTRO-NAO-ENCONTRADO   VALUE 23.
+           88 FS-ARQUIVO-NAO-ENCONTRADO    VALUE 35.
+           88 FS-PERMISSAO-NEGADA          VALUE 37.
+           88 FS-ARQUIVO-JA-ABERTO         VALUE 41.
+           88 FS-ARQUIVO-NAO-ABERTO        VALUE 42.
+           88 FS-SEM-REGISTRO-CORRENTE     VALUE 43.
+           88 FS-VIOLACAO-LIMITE           VALUE 44.
+           88 FS-REGISTRO-BLOQUEADO        VALUE 51.
