@@ -0,0 +1,10 @@
+      *****************************************************************
+      * COPY MOEDA
+      * Definicao numerica com sinal para valores monetarios (ver o
+      * uso original em Numericos.cob). Centraliza a escala de duas
+      * casas decimais e o tratamento de sinal (PIC S9(09)V99) para
+      * que qualquer relatorio futuro de cobranca, tarifa ou valor
+      * sobre a base de contatos parta desta mesma definicao numerica,
+      * em vez de cada programa declarar seu proprio campo monetario.
+      *****************************************************************
+       01 WS-VALOR-MOEDA            PIC S9(09)V99 VALUE ZEROS.
