@@ -9,21 +9,9 @@
       * Area dedicada a declaração de variaveis. 
        working-storage                                         section .
        
-       01 ws-layout-1.
-          03 ws-nome                pic x(30) value spaces.
-          03 ws-endereco            pic x(30) value spaces. 
-          03 ws-telefone            pic x(30) value spaces.
-          03 ws-email               pic x(30) value spaces. 
-          03 ws-cidade              pic x(30) value spaces.
-          03 ws-estado              pic x(30) value spaces. 
+       copy ENDERECOPAD replacing ==ws-layout== by ==ws-layout-1==.
 
-       01 ws-layout-2.
-          03 ws-nome                pic x(30) value spaces.
-          03 ws-endereco            pic x(30) value spaces. 
-          03 ws-telefone            pic x(30) value spaces.
-          03 ws-email               pic x(30) value spaces. 
-          03 ws-cidade              pic x(30) value spaces.
-          03 ws-uf                  pic x(02) value spaces.    
+       copy ENDERECOPAD replacing ==ws-layout== by ==ws-layout-2==.
       *-----------------------------------------------------------------
       * Area dedicada a execução das procedures do programa.
       * basicamente area de processamento.
@@ -40,7 +28,7 @@
            move 'rua fonte da espi' to ws-endereco of ws-layout-1.
            move 'celso@andre'       to ws-email    of ws-layout-1.
            move 'sao paulo'         to ws-cidade   of ws-layout-1.
-           move 'sao paulo'         to ws-estado   of ws-layout-1.
+           move 'sp'                to ws-uf       of ws-layout-1.
 
        0002-processamento.
            display "PROCESSAMENTO.....................................".
