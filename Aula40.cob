@@ -10,6 +10,8 @@
        working-storage                                         section .
        77 ws-mes  pic 9(2) value zeros.
 
+       copy MESES.
+
       *-----------------------------------------------------------------
       * Area dedicada a execução das procedures do programa.
       * basicamente area de processamento.
@@ -27,16 +29,11 @@
        0002-processamento.
            display "PROCESSAMENTO.....................................".
            
-           evaluate ws-mes
-               when 1
-                   display "janeiro"
-               when 2
-                   display "fevereiro"
-               when 3
-                   display "marco"
-               when other 
-                   display "ja fodeu todo mesmo."
-           end-evaluate. 
+           if ws-mes >= 1 and ws-mes <= 12
+               display ws-mes-nome(ws-mes)
+           else
+               display "mes invalido."
+           end-if.
 
            
        0002-final.   
