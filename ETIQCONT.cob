@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Author: CELSO ANDRE
+      * Date:
+      * Purpose: PERCORRE O ARQUIVO MESTRE CONTATOS.DAT E GERA UM
+      *          EXTRATO EM LAYOUT DE ETIQUETA DE ENDERECAMENTO (NOME /
+      *          RUA / BAIRRO / CIDADE-UF / CEP), UM BLOCO DE 4 LINHAS
+      *          POR CONTATO ATIVO, PRONTO PARA ALIMENTAR A IMPRESSAO
+      *          EM FOLHA DE ETIQUETAS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETIQCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY  IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT RELETIQ ASSIGN TO DYNAMIC
+               WS-RELETIQ-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTATOS.
+
+       FD RELETIQ.
+       01 REG-RELETIQ                PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-RELETIQ-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\RELETIQ.TXT'.
+
+       77 WS-FS-REL                 PIC 99.
+          88 FS-REL-OK              VALUE 0.
+
+       77 WS-LIDOS                  PIC 9(05) VALUE ZEROES.
+       77 WS-IMPRESSAS              PIC 9(05) VALUE ZEROES.
+       77 WS-EXCLUIDOS              PIC 9(05) VALUE ZEROES.
+
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+
+       77 WS-FS                     PIC 99.
+          COPY FSTATUS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "*** EXTRATO DE ETIQUETAS DE ENDERECAMENTO ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P200-PROCESSAR THRU P200-FIM
+           PERFORM P900-FIM.
+
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'RELETIQ_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-RELETIQ-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-RELETIQ-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\RELETIQ.TXT'
+                   TO WS-RELETIQ-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P200-PROCESSAR.
+           SET EOF-OK TO FALSE
+           SET FS-OK  TO TRUE
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               OPEN OUTPUT RELETIQ
+               IF NOT FS-REL-OK
+                   DISPLAY 'ERRO AO GRAVAR O EXTRATO DE ETIQUETAS.'
+               END-IF
+
+               PERFORM P210-LER-UM-REGISTRO THRU P210-FIM
+                   UNTIL EOF-OK
+
+               CLOSE CONTATOS
+               IF FS-REL-OK
+                   CLOSE RELETIQ
+               END-IF
+           ELSE
+               COPY FSDIAG.
+           END-IF
+
+           DISPLAY 'REGISTROS LIDOS......: ' WS-LIDOS
+           DISPLAY 'ETIQUETAS IMPRESSAS...: ' WS-IMPRESSAS
+           DISPLAY 'CONTATOS EXCLUIDOS....: ' WS-EXCLUIDOS
+           .
+       P200-FIM.
+
+       P210-LER-UM-REGISTRO.
+           READ CONTATOS
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LIDOS
+                   IF CONTATO-EXCLUIDO
+                       ADD 1 TO WS-EXCLUIDOS
+                   ELSE
+                       PERFORM P220-IMPRIMIR-ETIQUETA THRU P220-FIM
+                       ADD 1 TO WS-IMPRESSAS
+                   END-IF
+           END-READ
+           .
+       P210-FIM.
+
+       P220-IMPRIMIR-ETIQUETA.
+           MOVE NM-CONTATO TO REG-RELETIQ
+           PERFORM P230-GRAVAR-LINHA THRU P230-FIM
+
+           MOVE WS-RUA TO REG-RELETIQ
+           PERFORM P230-GRAVAR-LINHA THRU P230-FIM
+
+           MOVE WS-BAIRRO TO REG-RELETIQ
+           PERFORM P230-GRAVAR-LINHA THRU P230-FIM
+
+           MOVE SPACES TO REG-RELETIQ
+           STRING FUNCTION TRIM(WS-CIDADE) DELIMITED BY SIZE
+                  '-'                      DELIMITED BY SIZE
+                  WS-UF                    DELIMITED BY SIZE
+                  '  CEP '                 DELIMITED BY SIZE
+                  WS-CEP-1                 DELIMITED BY SIZE
+                  '-'                      DELIMITED BY SIZE
+                  WS-CEP-2                 DELIMITED BY SIZE
+                  INTO REG-RELETIQ
+           END-STRING
+           PERFORM P230-GRAVAR-LINHA THRU P230-FIM
+
+           MOVE SPACES TO REG-RELETIQ
+           PERFORM P230-GRAVAR-LINHA THRU P230-FIM
+           .
+       P220-FIM.
+
+       P230-GRAVAR-LINHA.
+           IF FS-REL-OK
+               WRITE REG-RELETIQ
+           END-IF
+           DISPLAY FUNCTION TRIM(REG-RELETIQ)
+           .
+       P230-FIM.
+
+       P900-FIM.
+            STOP RUN.
+
+       END PROGRAM ETIQCONT.
