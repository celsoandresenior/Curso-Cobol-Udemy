@@ -0,0 +1,23 @@
+      *****************************************************************
+      * COPY TELCOMP
+      * Combines WS-PREFIXO and WS-SUFIXO (CADASTRO-PF, see
+      * LAYOUT001.cpy) into a single numeric phone value
+      * WS-TEL-COMPOSTO, guarded by ON SIZE ERROR the same way Aula32
+      * guards "COMPUTE ws-res = ws-num-1 * ws-num-2". Any future
+      * billing or usage-extension routine that needs WS-PREFIXO and
+      * WS-SUFIXO combined into one numeric value should COPY this
+      * fragment instead of writing its own unguarded COMPUTE, so an
+      * unexpectedly large result never wraps or gets truncated
+      * without warning.
+      *
+      * Callers declare, before COPYing this fragment:
+      *   77 WS-TEL-COMPOSTO         PIC 9(08) VALUE ZEROES.
+      *   77 WS-TEL-COMPOSTO-VALIDO  PIC X.
+      *       COPY TELCSTAT.
+      *****************************************************************
+           SET TEL-COMPOSTO-VALIDO TO TRUE
+           COMPUTE WS-TEL-COMPOSTO = WS-PREFIXO * 10000 + WS-SUFIXO
+               ON SIZE ERROR
+                   SET TEL-COMPOSTO-VALIDO TO FALSE
+                   MOVE ZEROES TO WS-TEL-COMPOSTO
+           END-COMPUTE
