@@ -15,12 +15,61 @@
 
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT CONTATOS ASSIGN TO
-               'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+               SELECT CONTATOS ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY  IS ID-CONTATO
-               FILE STATUS IS WS-FS.
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FS WS-FS2.
+
+               SELECT ALTERLOG ASSIGN TO DYNAMIC
+               WS-ALTERLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+               SELECT CEPTAB ASSIGN TO DYNAMIC
+               WS-CEPTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CEP.
+
+               SELECT DDDTAB ASSIGN TO DYNAMIC
+               WS-DDDTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-DDD.
+
+               SELECT NACIONTAB ASSIGN TO DYNAMIC
+               WS-NACIONTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-NAC.
+
+               SELECT PROFTAB ASSIGN TO DYNAMIC
+               WS-PROFTAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PROF.
+
+               SELECT CONTATOSBKP ASSIGN TO DYNAMIC
+               WS-CONTATOS-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY  IS BKP-ID-CONTATO
+               ALTERNATE RECORD KEY IS BKP-NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS-BKPSRC.
+
+               SELECT BACKUP ASSIGN TO DYNAMIC
+               WS-BACKUP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BKP.
+
+               SELECT JOURNAL ASSIGN TO DYNAMIC
+               WS-JOURNAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOR.
 
        DATA DIVISION.
 
@@ -28,12 +77,189 @@
        FD CONTATOS.
           COPY FD_CONTATOS.
 
+       FD ALTERLOG.
+       01 REG-LOG                   PIC X(270).
+
+       FD CEPTAB.
+       01 REG-CEPTAB.
+           03 CEPTAB-CEP-1              PIC X(04).
+           03 CEPTAB-CEP-2              PIC X(03).
+           03 CEPTAB-CIDADE             PIC X(15).
+           03 CEPTAB-UF                 PIC X(02).
+
+       FD DDDTAB.
+       01 REG-DDDTAB.
+           03 DDDTAB-DDD                PIC 9(02).
+
+       FD NACIONTAB.
+       01 REG-NACIONTAB.
+           03 NACIONTAB-COD             PIC 9(02).
+           03 NACIONTAB-DESC            PIC X(20).
+
+       FD PROFTAB.
+       01 REG-PROFTAB.
+           03 PROFTAB-COD               PIC 9(02).
+           03 PROFTAB-DESC              PIC X(20).
+
+       FD CONTATOSBKP.
+          COPY FD_CONTATOS REPLACING
+                ==REG-CONTATOS==      BY ==REG-CONTATOS-BKP==
+                ==ID-CONTATO==        BY ==BKP-ID-CONTATO==
+                ==NM-CONTATO==        BY ==BKP-NM-CONTATO==
+                ==DT-INCLUSAO==       BY ==BKP-DT-INCLUSAO==
+                ==DT-ALTERACAO==      BY ==BKP-DT-ALTERACAO==
+                ==IND-EXCLUIDO==      BY ==BKP-IND-EXCLUIDO==
+                ==CONTATO-ATIVO==     BY ==BKP-CONTATO-ATIVO==
+                ==CONTATO-EXCLUIDO==  BY ==BKP-CONTATO-EXCLUIDO==
+                ==CADASTRO-PF==       BY ==BKP-CADASTRO-PF==
+                ==WS-NOME==           BY ==BKP-NOME==
+                ==WS-PRIMEIRO-NOME==  BY ==BKP-PRIMEIRO-NOME==
+                ==WS-ULTIMO-NOME==    BY ==BKP-ULTIMO-NOME==
+                ==WS-TELEFONE==       BY ==BKP-TELEFONE==
+                ==WS-PAIS==           BY ==BKP-PAIS==
+                ==WS-DDD==            BY ==BKP-DDD==
+                ==WS-PREFIXO==        BY ==BKP-PREFIXO==
+                ==WS-SUFIXO==         BY ==BKP-SUFIXO==
+                ==WS-ENDERECO==       BY ==BKP-ENDERECO==
+                ==WS-RUA==            BY ==BKP-RUA==
+                ==WS-BAIRRO==         BY ==BKP-BAIRRO==
+                ==WS-CIDADE==         BY ==BKP-CIDADE==
+                ==WS-UF==             BY ==BKP-UF==
+                ==WS-CEP-1==          BY ==BKP-CEP-1==
+                ==WS-CEP-2==          BY ==BKP-CEP-2==
+                ==WS-CEP==            BY ==BKP-CEP==
+                ==WS-NACIONALIDADE==  BY ==BKP-NACIONALIDADE==
+                ==WS-PROFISSAO==      BY ==BKP-PROFISSAO==
+                ==WS-EMAIL==           BY ==BKP-EMAIL==.
+
+       FD BACKUP.
+       01 REG-BACKUP                PIC X(248).
+
+       FD JOURNAL.
+          COPY JORNAL.
+
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO               PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-         03 WS-ID-CONTATO           PIC 9(02).
-         03 WS-NM-CONTATO           PIC X(20).
+       77 WS-CONTATOS-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'.
+       77 WS-ALTERLOG-PATH          PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\ALTERCONT.LOG'.
+       77 WS-CEPTAB-PATH            PIC X(100)
+          VALUE 'C:\Users\gotic\CEPTAB.TXT'.
+       77 WS-DDDTAB-PATH            PIC X(100)
+          VALUE 'C:\Users\gotic\DDDTAB.TXT'.
+       77 WS-NACIONTAB-PATH         PIC X(100)
+          VALUE 'C:\Users\gotic\NACIONTAB.TXT'.
+       77 WS-PROFTAB-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\PROFTAB.TXT'.
+       77 WS-BACKUP-DIR             PIC X(80)
+          VALUE 'C:\Users\gotic\opencobolfiles\'.
+       77 WS-BACKUP-PATH            PIC X(100) VALUE SPACES.
+       77 WS-DATA-BACKUP            PIC 9(08) VALUE ZEROES.
+
+       77 WS-JOURNAL-PATH           PIC X(100)
+          VALUE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'.
+       77 WS-FS-JOR                 PIC 99.
+          88 FS-JOR-OK              VALUE 0.
+       77 WS-JOR-OPERACAO           PIC X(10).
+       77 WS-JOR-ANTES              PIC X(248) VALUE SPACES.
+       77 WS-JOR-DEPOIS             PIC X(248) VALUE SPACES.
+
+       77 WS-FS-BKPSRC              PIC 99.
+          88 FS-BKPSRC-OK           VALUE 0.
+
+       77 WS-FS-BKP                 PIC 99.
+          88 FS-BKP-OK              VALUE 0.
+
+       77 WS-FS-CEP                 PIC 99.
+          88 FS-CEP-OK              VALUE 0.
+
+       77 WS-FS-DDD                 PIC 99.
+          88 FS-DDD-OK              VALUE 0.
+
+       77 WS-FS-NAC                 PIC 99.
+          88 FS-NAC-OK              VALUE 0.
+
+       77 WS-FS-PROF                PIC 99.
+          88 FS-PROF-OK             VALUE 0.
+
+       77 WS-NAC-COD                PIC 9(02) VALUE ZEROES.
+       77 WS-NAC-VALIDO             PIC X VALUE 'N'.
+          88 NAC-VALIDO             VALUE 'S' FALSE 'N'.
+
+       77 WS-PROF-COD               PIC 9(02) VALUE ZEROES.
+       77 WS-PROF-VALIDO            PIC X VALUE 'N'.
+          88 PROF-VALIDO            VALUE 'S' FALSE 'N'.
+
+       77 WS-EMAIL-VALIDO           PIC X VALUE 'N'.
+          88 EMAIL-VALIDO           VALUE 'S' FALSE 'N'.
+       77 WS-EMAIL-ARROBAS          PIC 9(02) VALUE ZEROES.
+       77 WS-EMAIL-PONTOS           PIC 9(02) VALUE ZEROES.
+       77 WS-EMAIL-POS              PIC 9(02) VALUE ZEROES.
+       77 WS-EMAIL-APOS             PIC 9(02) VALUE ZEROES.
+
+       77 WS-CEP-ENCONTRADO         PIC X VALUE 'N'.
+          88 CEP-ENCONTRADO         VALUE 'S' FALSE 'N'.
+
+       77 WS-DDD-VALIDO             PIC X VALUE 'N'.
+          88 DDD-VALIDO             VALUE 'S' FALSE 'N'.
+
+       77 WS-TEL-VALIDO             PIC X VALUE 'N'.
+          COPY TELSTATUS.
+
+      * CAMPOS DO DIGITO VERIFICADOR DO ID-CONTATO (VEJA CKDIGITO.cpy).
+       77 WS-ID-VALIDO              PIC X VALUE 'N'.
+          COPY CKDSTAT.
+       01 WS-ID-BASE-GRUPO.
+           03 WS-ID-BASE             PIC 9(04) VALUE ZEROES.
+       01 WS-ID-BASE-DIGITOS REDEFINES WS-ID-BASE-GRUPO.
+           03 WS-ID-DIGITO           OCCURS 4 TIMES PIC 9(01).
+       77 WS-ID-DIG                 PIC 9(01) VALUE ZEROES.
+       77 WS-ID-VERIFICAR           PIC 9(05) VALUE ZEROES.
+       77 WS-ID-SOMA                PIC 9(03) VALUE ZEROES.
+       77 WS-ID-QUOCIENTE           PIC 9(03) VALUE ZEROES.
+       77 WS-ID-RESTO               PIC 9(02) VALUE ZEROES.
+       77 WS-ID-DIGITO-CALC         PIC 9(01) VALUE ZEROES.
+
+       77 WS-NOME-COMPLETO          PIC X(41) VALUE SPACES.
+       77 WS-NOME-PONTEIRO          PIC 9(02) VALUE ZEROS.
+       77 WS-NOME-TOTAL             PIC 9(02) VALUE ZEROS.
+
+       77 WS-DATA-SISTEMA           PIC 9(08) VALUE ZEROES.
+       77 WS-HORA-SISTEMA           PIC 9(08) VALUE ZEROES.
+
+       77 WS-FS-LOG                 PIC 99.
+          88 FS-LOG-OK              VALUE 0.
+
+       COPY FD_CONTATOS REPLACING
+                ==REG-CONTATOS==      BY ==REG-CONTATOS-ANTES==
+                ==ID-CONTATO==        BY ==ANTES-ID-CONTATO==
+                ==NM-CONTATO==        BY ==ANTES-NM-CONTATO==
+                ==DT-INCLUSAO==       BY ==ANTES-DT-INCLUSAO==
+                ==DT-ALTERACAO==      BY ==ANTES-DT-ALTERACAO==
+                ==IND-EXCLUIDO==      BY ==ANTES-IND-EXCLUIDO==
+                ==CONTATO-ATIVO==     BY ==ANTES-CONTATO-ATIVO==
+                ==CONTATO-EXCLUIDO==  BY ==ANTES-CONTATO-EXCLUIDO==
+                ==CADASTRO-PF==       BY ==ANTES-CADASTRO-PF==
+                ==WS-NOME==           BY ==ANTES-NOME==
+                ==WS-PRIMEIRO-NOME==  BY ==ANTES-PRIMEIRO-NOME==
+                ==WS-ULTIMO-NOME==    BY ==ANTES-ULTIMO-NOME==
+                ==WS-TELEFONE==       BY ==ANTES-TELEFONE==
+                ==WS-PAIS==           BY ==ANTES-PAIS==
+                ==WS-DDD==            BY ==ANTES-DDD==
+                ==WS-PREFIXO==        BY ==ANTES-PREFIXO==
+                ==WS-SUFIXO==         BY ==ANTES-SUFIXO==
+                ==WS-ENDERECO==       BY ==ANTES-ENDERECO==
+                ==WS-RUA==            BY ==ANTES-RUA==
+                ==WS-BAIRRO==         BY ==ANTES-BAIRRO==
+                ==WS-CIDADE==         BY ==ANTES-CIDADE==
+                ==WS-UF==             BY ==ANTES-UF==
+                ==WS-CEP-1==          BY ==ANTES-CEP-1==
+                ==WS-CEP-2==          BY ==ANTES-CEP-2==
+                ==WS-CEP==            BY ==ANTES-CEP==
+                ==WS-NACIONALIDADE==  BY ==ANTES-NACIONALIDADE==
+                ==WS-PROFISSAO==      BY ==ANTES-PROFISSAO==
+                ==WS-EMAIL==           BY ==ANTES-EMAIL==.
 
        77 WS-EOF                    PIC X.
           88 EOF-OK                 VALUE 'S' FALSE 'N'.
@@ -42,49 +268,578 @@
           88 EXIT-OK                VALUE 'F' FALSE 'N'.
 
        77 WS-FS                     PIC 99.
-          88 FS-OK                  VALUE 0.
+          COPY FSTATUS.
+       77 WS-FS2                    PIC X(04) VALUE SPACES.
+
+      * CAMPOS DA BUSCA POR NOME (VEJA P301-BUSCAR-POR-NOME).
+       77 WS-FILTRO-NOME            PIC X(40) VALUE SPACES.
+       77 WS-FILTRO-LEN             PIC 9(02) VALUE ZEROES.
+       77 WS-OCORRENCIAS            PIC 9(03) VALUE ZEROES.
+       77 WS-QTD-ENCONTRADOS        PIC 9(03) VALUE ZEROES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "*** ALTERAR CONTATOS ***".
+           PERFORM P100-LOCALIZA-ARQUIVOS
+           PERFORM P105-BACKUP-CONTATOS THRU P105-FIM
            SET EXIT-OK TO FALSE
            PERFORM P300-ALTERAR THRU P300-FIM UNTIL EXIT-OK
            PERFORM P900-FIM.
 
-       P300-ALTERAR.
-           SET EOF-OK TO FALSE
-           SET FS-OK  TO TRUE
+       P100-LOCALIZA-ARQUIVOS.
+           DISPLAY 'CONTATOS_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CONTATOS-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-CONTATOS-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\CONTATOS.DAT'
+                   TO WS-CONTATOS-PATH
+           END-IF
+
+           DISPLAY 'ALTERLOG_PATH'       UPON ENVIRONMENT-NAME
+           ACCEPT   WS-ALTERLOG-PATH     FROM ENVIRONMENT-VALUE
+           IF WS-ALTERLOG-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\ALTERCONT.LOG'
+                   TO WS-ALTERLOG-PATH
+           END-IF
 
+           DISPLAY 'CEPTAB_PATH'         UPON ENVIRONMENT-NAME
+           ACCEPT   WS-CEPTAB-PATH       FROM ENVIRONMENT-VALUE
+           IF WS-CEPTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\CEPTAB.TXT' TO WS-CEPTAB-PATH
+           END-IF
 
-           OPEN I-O CONTATOS
+           DISPLAY 'DDDTAB_PATH'         UPON ENVIRONMENT-NAME
+           ACCEPT   WS-DDDTAB-PATH       FROM ENVIRONMENT-VALUE
+           IF WS-DDDTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\DDDTAB.TXT' TO WS-DDDTAB-PATH
+           END-IF
 
-           IF FS-OK THEN
-               ACCEPT ID-CONTATO
+           DISPLAY 'NACIONTAB_PATH'      UPON ENVIRONMENT-NAME
+           ACCEPT   WS-NACIONTAB-PATH    FROM ENVIRONMENT-VALUE
+           IF WS-NACIONTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\NACIONTAB.TXT' TO WS-NACIONTAB-PATH
+           END-IF
 
-               READ CONTATOS INTO WS-REGISTRO KEY IS ID-CONTATO
-                   INVALID KEY
-                       DISPLAY 'ID INVALIDO.....'
-                   NOT INVALID KEY
-                       DISPLAY 'CONTATO: ' WS-NM-CONTATO
-                       DISPLAY 'INFORME NOVO NOME: '
-                       ACCEPT  NM-CONTATO
-                       DISPLAY NM-CONTATO
-                       REWRITE REG-CONTATOS
-                       DISPLAY 'REGISTRO ATUALIZADO'
-               END-READ
+           DISPLAY 'PROFTAB_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-PROFTAB-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-PROFTAB-PATH = SPACES
+               MOVE 'C:\Users\gotic\PROFTAB.TXT' TO WS-PROFTAB-PATH
+           END-IF
+
+           DISPLAY 'BACKUP_DIR'          UPON ENVIRONMENT-NAME
+           ACCEPT   WS-BACKUP-DIR        FROM ENVIRONMENT-VALUE
+           IF WS-BACKUP-DIR = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\' TO WS-BACKUP-DIR
+           END-IF
+
+           DISPLAY 'JOURNAL_PATH'        UPON ENVIRONMENT-NAME
+           ACCEPT   WS-JOURNAL-PATH      FROM ENVIRONMENT-VALUE
+           IF WS-JOURNAL-PATH = SPACES
+               MOVE 'C:\Users\gotic\opencobolfiles\JORNAL.LOG'
+                   TO WS-JOURNAL-PATH
+           END-IF
+           .
+       P100-FIM.
+
+       P105-BACKUP-CONTATOS.
+           ACCEPT WS-DATA-BACKUP FROM DATE YYYYMMDD
+           STRING WS-BACKUP-DIR        DELIMITED BY SPACE
+                  'CONTATOS_'          DELIMITED BY SIZE
+                  WS-DATA-BACKUP       DELIMITED BY SIZE
+                  '.BAK'               DELIMITED BY SIZE
+                  INTO WS-BACKUP-PATH
+           END-STRING
+
+           SET FS-BKPSRC-OK TO TRUE
+           OPEN INPUT CONTATOSBKP
+
+           IF FS-BKPSRC-OK
+               SET FS-BKP-OK TO TRUE
+               OPEN OUTPUT BACKUP
+
+               IF FS-BKP-OK
+                   SET EOF-OK TO FALSE
+                   PERFORM P106-COPIAR-REGISTRO-BKP THRU P106-FIM
+                       UNTIL EOF-OK
+                   CLOSE BACKUP
+               ELSE
+                   DISPLAY 'NAO FOI POSSIVEL CRIAR O ARQUIVO DE '
+                       'BACKUP. PROSSEGUINDO SEM BACKUP.'
+               END-IF
+
+               CLOSE CONTATOSBKP
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL ABRIR CONTATOS.DAT PARA '
+                   'BACKUP. PROSSEGUINDO SEM BACKUP.'
+           END-IF
+           .
+       P105-FIM.
 
+       P106-COPIAR-REGISTRO-BKP.
+           READ CONTATOSBKP NEXT RECORD
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   WRITE REG-BACKUP FROM REG-CONTATOS-BKP
+           END-READ
+           .
+       P106-FIM.
+
+       P300-ALTERAR.
+           SET EOF-OK TO FALSE
+
+      * A BUSCA POR NOME (CONTATOSBKP) SO RODA ENQUANTO CONTATOS AINDA
+      * ESTA FECHADO, PARA NUNCA TER AS DUAS SELECTs DO MESMO ARQUIVO
+      * FISICO ABERTAS AO MESMO TEMPO (MESMA SEQUENCIA DE
+      * EXCLUIRCONT.cob/UNDELCONT.cob, QUE TERMINAM O BACKUP ANTES DE
+      * ABRIR CONTATOS PARA A MANUTENCAO PROPRIAMENTE DITA).
+           DISPLAY 'INFORME O ID DO CONTATO (OU 00000 PARA '
+               'BUSCAR POR NOME): '
+           ACCEPT ID-CONTATO
+
+           IF ID-CONTATO = ZEROES
+               PERFORM P301-BUSCAR-POR-NOME THRU P301-FIM
+           END-IF
+
+           IF ID-CONTATO = ZEROES
+               DISPLAY 'NENHUM CONTATO SELECIONADO.'
            ELSE
-               DISPLAY 'ERRO AO ABRIR ARQUIVO' WS-FS
+               PERFORM P305-VALIDA-DIGITO THRU P305-FIM
 
+               IF NOT ID-VALIDO
+                   DISPLAY 'ID COM DIGITO VERIFICADOR INVALIDO. '
+                       'TENTE NOVAMENTE.'
+               ELSE
+                   SET FS-OK TO TRUE
+                   OPEN I-O CONTATOS
+
+                   IF FS-OK THEN
+                       PERFORM P307-LER-E-ALTERAR THRU P307-FIM
+                       CLOSE CONTATOS
+                   ELSE
+                       COPY FSDIAG.
+                   END-IF
+               END-IF
            END-IF
 
-           CLOSE CONTATOS
            DISPLAY 'TECLE: '
                    '<QUALQUER TECLA> P/ CONTINUAR, OU F PARA SAIR.'
            ACCEPT WS-EXIT
            .
        P300-FIM.
 
+       P301-BUSCAR-POR-NOME.
+           DISPLAY 'INFORME O (INICIO DO) NOME PARA BUSCA: '
+           MOVE SPACES TO WS-FILTRO-NOME
+           ACCEPT WS-FILTRO-NOME
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTRO-NOME))
+               TO WS-FILTRO-LEN
+
+           SET FS-BKPSRC-OK TO TRUE
+           OPEN INPUT CONTATOSBKP
+
+           IF FS-BKPSRC-OK
+               MOVE ZEROES TO WS-QTD-ENCONTRADOS
+               MOVE SPACES TO BKP-NM-CONTATO
+               MOVE WS-FILTRO-NOME(1:WS-FILTRO-LEN) TO BKP-NM-CONTATO
+
+      * ALTERNATE RECORD KEY BKP-NM-CONTATO (VEJA O FILE-CONTROL)
+      * LEVA A BUSCA DIRETO PARA A PRIMEIRA ENTRADA CUJO NOME NAO SEJA
+      * MENOR QUE O FILTRO, EM VEZ DE VARRER O ARQUIVO DESDE O INICIO.
+               START CONTATOSBKP KEY IS NOT LESS THAN BKP-NM-CONTATO
+                   INVALID KEY
+                       SET EOF-OK TO TRUE
+                   NOT INVALID KEY
+                       SET EOF-OK TO FALSE
+               END-START
+
+               PERFORM P302-PROCURAR-REGISTRO THRU P302-FIM
+                   UNTIL EOF-OK
+               CLOSE CONTATOSBKP
+
+               IF WS-QTD-ENCONTRADOS = ZEROES
+                   DISPLAY 'NENHUM CONTATO ENCONTRADO COM ESSE NOME.'
+               ELSE
+                   DISPLAY 'INFORME O ID DO CONTATO DESEJADO: '
+                   ACCEPT ID-CONTATO
+               END-IF
+           ELSE
+               DISPLAY 'NAO FOI POSSIVEL ABRIR CONTATOS.DAT PARA '
+                   'BUSCA POR NOME.'
+           END-IF
+           .
+       P301-FIM.
+
+       P302-PROCURAR-REGISTRO.
+           READ CONTATOSBKP NEXT RECORD
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   IF BKP-NM-CONTATO(1:WS-FILTRO-LEN) NOT =
+                       WS-FILTRO-NOME(1:WS-FILTRO-LEN)
+      * SAIU DA FAIXA DE REGISTROS CUJO NOME COMECA PELO FILTRO.
+                       SET EOF-OK TO TRUE
+                   ELSE
+                       IF NOT BKP-CONTATO-EXCLUIDO
+                           ADD 1 TO WS-QTD-ENCONTRADOS
+                           DISPLAY 'ID: ' BKP-ID-CONTATO '  NOME: '
+                               BKP-NM-CONTATO
+                       END-IF
+                   END-IF
+           END-READ
+           .
+       P302-FIM.
+
+       P307-LER-E-ALTERAR.
+           READ CONTATOS KEY IS ID-CONTATO
+               INVALID KEY
+                   DISPLAY 'ID INVALIDO. TENTE NOVAMENTE.'
+               NOT INVALID KEY
+                   IF FS-REGISTRO-BLOQUEADO
+                       DISPLAY 'REGISTRO BLOQUEADO POR OUTRO '
+                           'USUARIO. TENTE NOVAMENTE.'
+                   ELSE
+                       IF CONTATO-EXCLUIDO
+                           DISPLAY 'CONTATO EXCLUIDO. NAO PODE '
+                               'ALTERAR.'
+                           UNLOCK CONTATOS
+                       ELSE
+                           MOVE REG-CONTATOS TO REG-CONTATOS-ANTES
+                           PERFORM P310-EXIBIR-ATUAL
+                           PERFORM P320-CAPTURA-ALTERACOES
+                           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                           MOVE WS-DATA-SISTEMA TO DT-ALTERACAO
+                           REWRITE REG-CONTATOS
+                           UNLOCK CONTATOS
+                           DISPLAY 'REGISTRO ATUALIZADO'
+                           PERFORM P330-GRAVAR-LOG
+                           MOVE 'ALTERACAO'         TO WS-JOR-OPERACAO
+                           MOVE REG-CONTATOS-ANTES  TO WS-JOR-ANTES
+                           MOVE REG-CONTATOS        TO WS-JOR-DEPOIS
+                           COPY GRAVAJOR.
+                       END-IF
+                   END-IF
+           END-READ
+           .
+       P307-FIM.
+
+       P305-VALIDA-DIGITO.
+           MOVE ID-CONTATO                TO WS-ID-VERIFICAR
+           MOVE WS-ID-VERIFICAR(1:4)      TO WS-ID-BASE
+           MOVE WS-ID-VERIFICAR(5:1)      TO WS-ID-DIG
+           COPY CKDIGITO.
+           IF WS-ID-DIGITO-CALC = WS-ID-DIG
+               SET ID-VALIDO TO TRUE
+           ELSE
+               SET ID-VALIDO TO FALSE
+           END-IF
+           .
+       P305-FIM.
+
+       P310-EXIBIR-ATUAL.
+           DISPLAY '-------------------------------------------------'
+           DISPLAY 'DADOS ATUAIS DO CONTATO ' ID-CONTATO
+           DISPLAY 'NOME........: ' NM-CONTATO
+           DISPLAY 'TELEFONE....: (' WS-DDD ') ' WS-PREFIXO '-'
+                   WS-SUFIXO
+           DISPLAY 'ENDERECO....: ' WS-RUA ', ' WS-BAIRRO
+           DISPLAY 'CIDADE/UF...: ' WS-CIDADE '/' WS-UF
+           DISPLAY 'CEP.........: ' WS-CEP-1 '-' WS-CEP-2
+           DISPLAY 'NACIONALID..: ' WS-NACIONALIDADE
+           DISPLAY 'PROFISSAO...: ' WS-PROFISSAO
+           DISPLAY '-------------------------------------------------'
+           .
+       P310-FIM.
+
+       P320-CAPTURA-ALTERACOES.
+           DISPLAY 'INFORME O NOME COMPLETO: '
+           MOVE SPACES TO WS-NOME-COMPLETO WS-PRIMEIRO-NOME
+                           WS-ULTIMO-NOME
+           ACCEPT WS-NOME-COMPLETO
+           MOVE 1 TO WS-NOME-PONTEIRO
+           UNSTRING WS-NOME-COMPLETO DELIMITED BY SPACE
+               INTO WS-PRIMEIRO-NOME
+                    WS-ULTIMO-NOME
+               WITH POINTER WS-NOME-PONTEIRO
+               TALLYING IN WS-NOME-TOTAL
+           END-UNSTRING
+           STRING FUNCTION TRIM(WS-PRIMEIRO-NOME) DELIMITED BY SIZE
+                  ' '                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ULTIMO-NOME)   DELIMITED BY SIZE
+                  INTO NM-CONTATO
+           END-STRING
+
+           SET DDD-VALIDO TO FALSE
+           PERFORM P321-CAPTURA-DDD THRU P321-FIM
+               UNTIL DDD-VALIDO
+
+           SET TELEFONE-VALIDO TO FALSE
+           PERFORM P323-CAPTURA-TELEFONE THRU P323-FIM
+               UNTIL TELEFONE-VALIDO
+
+           DISPLAY 'INFORME A RUA: '
+           ACCEPT WS-RUA
+           DISPLAY 'INFORME O BAIRRO: '
+           ACCEPT WS-BAIRRO
+           DISPLAY 'INFORME O CEP: '
+           ACCEPT WS-CEP
+           PERFORM P325-CONSULTA-CEP THRU P325-FIM
+           IF NOT CEP-ENCONTRADO
+               DISPLAY 'INFORME A CIDADE: '
+               ACCEPT WS-CIDADE
+               DISPLAY 'INFORME A UF: '
+               ACCEPT WS-UF
+           END-IF
+
+           SET NAC-VALIDO TO FALSE
+           PERFORM P326-CAPTURA-NACIONALIDADE THRU P326-FIM
+               UNTIL NAC-VALIDO
+
+           SET PROF-VALIDO TO FALSE
+           PERFORM P328-CAPTURA-PROFISSAO THRU P328-FIM
+               UNTIL PROF-VALIDO
+
+           SET EMAIL-VALIDO TO FALSE
+           PERFORM P332-CAPTURA-EMAIL THRU P332-FIM
+               UNTIL EMAIL-VALIDO
+           .
+       P320-FIM.
+
+       P321-CAPTURA-DDD.
+           DISPLAY 'INFORME O DDD: '
+           ACCEPT WS-DDD
+           PERFORM P322-VALIDA-DDD THRU P322-FIM
+           IF NOT DDD-VALIDO
+               DISPLAY 'DDD INVALIDO. INFORME UM DDD CADASTRADO.'
+           END-IF
+           .
+       P321-FIM.
+
+       P322-VALIDA-DDD.
+           SET DDD-VALIDO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT DDDTAB
+           IF FS-DDD-OK
+               PERFORM UNTIL EOF-OK OR DDD-VALIDO
+                   READ DDDTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF DDDTAB-DDD EQUAL WS-DDD
+                               SET DDD-VALIDO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DDDTAB
+           ELSE
+               DISPLAY 'TABELA DE DDD INDISPONIVEL. DDD NAO VALIDADO.'
+               SET DDD-VALIDO TO TRUE
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P322-FIM.
+
+       P323-CAPTURA-TELEFONE.
+           DISPLAY 'INFORME O PREFIXO DO TELEFONE: '
+           ACCEPT WS-PREFIXO
+           DISPLAY 'INFORME O SUFIXO DO TELEFONE: '
+           ACCEPT WS-SUFIXO
+           COPY TELCHECK.
+           IF NOT TELEFONE-VALIDO
+               DISPLAY 'TELEFONE INVALIDO. PREFIXO/SUFIXO DEVEM SER '
+                       'NUMERICOS.'
+           END-IF
+           .
+       P323-FIM.
+
+       P325-CONSULTA-CEP.
+           SET CEP-ENCONTRADO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT CEPTAB
+           IF FS-CEP-OK
+               PERFORM UNTIL EOF-OK OR CEP-ENCONTRADO
+                   READ CEPTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF CEPTAB-CEP-1 EQUAL WS-CEP-1
+                               MOVE CEPTAB-CIDADE TO WS-CIDADE
+                               MOVE CEPTAB-UF     TO WS-UF
+                               SET CEP-ENCONTRADO TO TRUE
+                               DISPLAY 'CIDADE/UF PREENCHIDOS: '
+                                       WS-CIDADE '/' WS-UF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CEPTAB
+           END-IF
+
+           IF NOT CEP-ENCONTRADO
+               DISPLAY 'CEP NAO ENCONTRADO NA TABELA. '
+                       'INFORME CIDADE/UF PARA REVISAO MANUAL.'
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P325-FIM.
+
+       P326-CAPTURA-NACIONALIDADE.
+           DISPLAY 'INFORME O CODIGO DA NACIONALIDADE: '
+           ACCEPT WS-NAC-COD
+           PERFORM P327-VALIDA-NACIONALIDADE THRU P327-FIM
+           IF NOT NAC-VALIDO
+               DISPLAY 'CODIGO DE NACIONALIDADE INVALIDO.'
+           END-IF
+           .
+       P326-FIM.
+
+       P327-VALIDA-NACIONALIDADE.
+           SET NAC-VALIDO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT NACIONTAB
+           IF FS-NAC-OK
+               PERFORM UNTIL EOF-OK OR NAC-VALIDO
+                   READ NACIONTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF NACIONTAB-COD EQUAL WS-NAC-COD
+                               MOVE NACIONTAB-DESC TO WS-NACIONALIDADE
+                               SET NAC-VALIDO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE NACIONTAB
+           ELSE
+               DISPLAY 'TABELA DE NACIONALIDADE INDISPONIVEL. '
+                       'NACIONALIDADE NAO VALIDADA.'
+               MOVE SPACES TO WS-NACIONALIDADE
+               SET NAC-VALIDO TO TRUE
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P327-FIM.
+
+       P328-CAPTURA-PROFISSAO.
+           DISPLAY 'INFORME O CODIGO DA PROFISSAO: '
+           ACCEPT WS-PROF-COD
+           PERFORM P329-VALIDA-PROFISSAO THRU P329-FIM
+           IF NOT PROF-VALIDO
+               DISPLAY 'CODIGO DE PROFISSAO INVALIDO.'
+           END-IF
+           .
+       P328-FIM.
+
+       P329-VALIDA-PROFISSAO.
+           SET PROF-VALIDO TO FALSE
+           SET EOF-OK TO FALSE
+
+           OPEN INPUT PROFTAB
+           IF FS-PROF-OK
+               PERFORM UNTIL EOF-OK OR PROF-VALIDO
+                   READ PROFTAB
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF PROFTAB-COD EQUAL WS-PROF-COD
+                               MOVE PROFTAB-DESC TO WS-PROFISSAO
+                               SET PROF-VALIDO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PROFTAB
+           ELSE
+               DISPLAY 'TABELA DE PROFISSAO INDISPONIVEL. '
+                       'PROFISSAO NAO VALIDADA.'
+               MOVE SPACES TO WS-PROFISSAO
+               SET PROF-VALIDO TO TRUE
+           END-IF
+
+           SET EOF-OK TO FALSE
+           .
+       P329-FIM.
+
+       P332-CAPTURA-EMAIL.
+           DISPLAY 'INFORME O E-MAIL: '
+           ACCEPT WS-EMAIL
+           PERFORM P333-VALIDA-EMAIL THRU P333-FIM
+           IF NOT EMAIL-VALIDO
+               DISPLAY 'E-MAIL INVALIDO. INFORME NO FORMATO '
+                       'USUARIO@DOMINIO.'
+           END-IF
+           .
+       P332-FIM.
+
+       P333-VALIDA-EMAIL.
+           SET EMAIL-VALIDO TO FALSE
+           MOVE ZEROES TO WS-EMAIL-ARROBAS WS-EMAIL-PONTOS
+                           WS-EMAIL-POS WS-EMAIL-APOS
+
+           INSPECT WS-EMAIL TALLYING WS-EMAIL-ARROBAS FOR ALL '@'
+           INSPECT WS-EMAIL TALLYING WS-EMAIL-POS
+               FOR CHARACTERS BEFORE INITIAL '@'
+
+           IF WS-EMAIL-ARROBAS = 1 AND WS-EMAIL-POS > 0
+               COMPUTE WS-EMAIL-APOS = WS-EMAIL-POS + 2
+               IF WS-EMAIL-APOS NOT > 40
+                       AND WS-EMAIL(WS-EMAIL-APOS:1) NOT = SPACE
+                   INSPECT WS-EMAIL(WS-EMAIL-APOS:) TALLYING
+                       WS-EMAIL-PONTOS FOR ALL '.'
+                   IF WS-EMAIL-PONTOS > 0
+                       SET EMAIL-VALIDO TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+       P333-FIM.
+
+       P330-GRAVAR-LOG.
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+
+           OPEN EXTEND ALTERLOG
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT ALTERLOG
+           END-IF
+
+           IF FS-LOG-OK
+               MOVE SPACES TO REG-LOG
+               STRING 'ID: '               DELIMITED BY SIZE
+                      ID-CONTATO           DELIMITED BY SIZE
+                      ' EM '               DELIMITED BY SIZE
+                      WS-DATA-SISTEMA      DELIMITED BY SIZE
+                      '-'                  DELIMITED BY SIZE
+                      WS-HORA-SISTEMA      DELIMITED BY SIZE
+                      ' ANTES: '           DELIMITED BY SIZE
+                      ANTES-NM-CONTATO     DELIMITED BY SIZE
+                      ' '                  DELIMITED BY SIZE
+                      ANTES-CADASTRO-PF    DELIMITED BY SIZE
+                      INTO REG-LOG
+               END-STRING
+               WRITE REG-LOG
+
+               MOVE SPACES TO REG-LOG
+               STRING 'ID: '               DELIMITED BY SIZE
+                      ID-CONTATO           DELIMITED BY SIZE
+                      ' EM '               DELIMITED BY SIZE
+                      WS-DATA-SISTEMA      DELIMITED BY SIZE
+                      '-'                  DELIMITED BY SIZE
+                      WS-HORA-SISTEMA      DELIMITED BY SIZE
+                      ' DEPOIS: '          DELIMITED BY SIZE
+                      NM-CONTATO           DELIMITED BY SIZE
+                      ' '                  DELIMITED BY SIZE
+                      CADASTRO-PF          DELIMITED BY SIZE
+                      INTO REG-LOG
+               END-STRING
+               WRITE REG-LOG
+               CLOSE ALTERLOG
+           END-IF
+           .
+       P330-FIM.
+
        P900-FIM.
-            STOP RUN.
+            GOBACK.
 
        END PROGRAM ALTERCONT.
