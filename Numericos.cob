@@ -16,8 +16,9 @@
        WORKING-STORAGE SECTION.
        01 WS-VARIAVEIS.
           03 WS-INT        PIC 9(09)     VALUE ZEROS.
-          03 WS-DEC        PIC 9(09)V99  VALUE ZEROS. 
-          03 WS-VLR        PIC S9(09)V99 VALUE ZEROS. 
+          03 WS-DEC        PIC 9(09)V99  VALUE ZEROS.
+
+          COPY MOEDA.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -30,22 +31,23 @@
        0100-INIT.
            DISPLAY "INICIO DO PROGRAMA...".
            initialize WS-VARIAVEIS.
+           initialize WS-VALOR-MOEDA.
 
 
            
        0200-PROCESS.
            DISPLAY "PROCESSAMENTO DO PROGRAMA...".
 
-           MOVE 1 TO WS-INT WS-DEC WS-VLR.
+           MOVE 1 TO WS-INT WS-DEC WS-VALOR-MOEDA.
            
            COMPUTE WS-INT = WS-INT / 2.
            COMPUTE WS-DEC = WS-DEC / 2.
-           COMPUTE WS-VLR = (WS-VLR / 2) * -1 .
+           COMPUTE WS-VALOR-MOEDA = (WS-VALOR-MOEDA / 2) * -1 .
 
        0300-DISPLAY.
            display "WS-INT: " WS-INT
            display "WS-DEC: " WS-DEC
-           display "WS-VLR: " WS-VLR.
+           display "WS-VALOR-MOEDA: " WS-VALOR-MOEDA.
 
        9999-FINAL.
            DISPLAY "FINAL DO PROGRAMA...".
